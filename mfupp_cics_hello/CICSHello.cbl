@@ -5,9 +5,29 @@
        01 WS-MESSAGE-O        PIC X(80) VALUE SPACES.
        01 WS-MESSAGE-R        PIC X(80) VALUE SPACES.
        01 WS-MESSAGE-T        PIC X(80) VALUE SPACES.
+
+      * Customer look-up mode - a second, still-simple screen sharing
+      * the SEND/RECEIVE pair below.  The first 3 characters typed
+      * pick the mode: "ID " for a customer look-up by id, anything
+      * else is reversed exactly as before.
+       01 WS-COMMAND          PIC X(3).
+       01 WS-CUSTOMER-ID-IN   PIC X(9).
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01 WS-CUSTOMER-ID  PIC 9(9).
+           01 WS-LASTNAME     PIC X(40).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       01 WS-LOOKUP-STATUS    PIC X.
+           88 WS-LOOKUP-FOUND       VALUE "F".
+           88 WS-LOOKUP-NOT-FOUND   VALUE "N".
+           88 WS-LOOKUP-SQL-ERROR   VALUE "E".
+
        LINKAGE SECTION.
        PROCEDURE DIVISION.
-          MOVE 'ENTER MESSAGE TO BE REVERSED' TO WS-MESSAGE-O
+          MOVE 'ENTER MESSAGE TO REVERSE, OR "ID nnnnnnnnn"'
+              TO WS-MESSAGE-O
       ********************************************************
       * SENDING DATA FROM PROGRAM TO SCREEN                  *
       ********************************************************
@@ -25,7 +45,13 @@
              INTO(WS-MESSAGE-R)
           END-EXEC
 
-          MOVE FUNCTION REVERSE(WS-MESSAGE-R(4:76)) To WS-MESSAGE-T
+          MOVE WS-MESSAGE-R(1:3) TO WS-COMMAND
+          IF WS-COMMAND = "ID "
+              PERFORM LOOKUP-CUSTOMER-BY-ID
+          ELSE
+              MOVE FUNCTION REVERSE(WS-MESSAGE-R(4:76))
+                  To WS-MESSAGE-T
+          END-IF
           EXEC CICS SEND TEXT
              ERASE
              FROM (WS-MESSAGE-T)
@@ -35,3 +61,47 @@
       ********************************************************
           EXEC CICS RETURN
           END-EXEC.
+
+      * Looks up a customer by id and formats their last name and
+      * status into WS-MESSAGE-T, following getCustomerId's
+      * SQLCODE-driven found/not-found/sql-error convention.
+       LOOKUP-CUSTOMER-BY-ID.
+           MOVE WS-MESSAGE-R(4:9) TO WS-CUSTOMER-ID-IN
+           MOVE FUNCTION NUMVAL(WS-CUSTOMER-ID-IN)
+               TO WS-CUSTOMER-ID
+
+           EXEC SQL
+               SELECT LastName INTO :WS-LASTNAME FROM customers
+                WHERE Id = :WS-CUSTOMER-ID
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET WS-LOOKUP-FOUND TO TRUE
+               WHEN 100
+                   SET WS-LOOKUP-NOT-FOUND TO TRUE
+               WHEN OTHER
+                   SET WS-LOOKUP-SQL-ERROR TO TRUE
+           END-EVALUATE
+
+           MOVE SPACES TO WS-MESSAGE-T
+           EVALUATE TRUE
+               WHEN WS-LOOKUP-FOUND
+                   STRING "CUSTOMER " DELIMITED BY SIZE
+                          WS-CUSTOMER-ID-IN DELIMITED BY SIZE
+                          ": " DELIMITED BY SIZE
+                          WS-LASTNAME DELIMITED BY SIZE
+                          " (FOUND)" DELIMITED BY SIZE
+                       INTO WS-MESSAGE-T
+                   END-STRING
+               WHEN WS-LOOKUP-NOT-FOUND
+                   STRING "CUSTOMER " DELIMITED BY SIZE
+                          WS-CUSTOMER-ID-IN DELIMITED BY SIZE
+                          " NOT FOUND" DELIMITED BY SIZE
+                       INTO WS-MESSAGE-T
+                   END-STRING
+               WHEN OTHER
+                   MOVE "CUSTOMER LOOKUP FAILED (SQL ERROR)"
+                       TO WS-MESSAGE-T
+           END-EVALUATE
+           .
