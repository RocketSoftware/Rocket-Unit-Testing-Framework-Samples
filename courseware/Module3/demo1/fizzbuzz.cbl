@@ -1,14 +1,52 @@
-      $set sourceformat"variable" 
+      $set sourceformat"variable"
        Program-Id. fizzbuzz.
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           Select Rule-Control-File Assign To "FIZZBUZZ.CTL"
+               Organization Is Line Sequential
+               File Status Is Ctl-File-Status.
+
+       Data Division.
+       File Section.
+       FD  Rule-Control-File.
+       01  Rule-Control-Record   Pic x(40).
+
        Working-Storage Section.
        01 Current-Number   Pic 9999.
        01 Current-Result   Pic x(10).
        01 Args             Pic x(128).
+       01 Args-Ptr          Pic 9(3).
        01 Starting-Numberx Pic x(10).
        01 Ending-Numberx   Pic x(10).
        01 Starting-Number  Pic 9999.
        01 Ending-Number    Pic 9999.
 
+      *> Fizz/Buzz/Baz rule table - divisor/label pairs tested in
+      *> order, first match wins, so a compound rule (e.g. 15 for
+      *> FIZZBUZZ) still has to come before its component divisors
+      *> (7, 5, 3) in the table. Rules come from extra tokens on
+      *> COMMAND-LINE ("divisor:label"), else from a small control
+      *> file, else the long-standing 15/FIZZBUZZ, 7/BAZ, 5/BUZZ,
+      *> 3/FIZZ house variant, so we can retarget the demo (classic
+      *> 3/5 FizzBuzz, our 3/5/7/15 variant, or anything else) without
+      *> editing and recompiling this program each time.
+       01 Rule-Count        Pic 99 value 0.
+       01 Rule-Table.
+           03 Rule-Entry Occurs 1 to 10 times
+                   Depending On Rule-Count
+                   Indexed By Rule-Idx.
+               05 Rule-Divisor  Pic 99.
+               05 Rule-Label    Pic x(10).
+
+       01 Rule-Arg           Pic x(20).
+       01 Rule-Arg-Divisor   Pic x(10).
+       01 Rule-Arg-Label     Pic x(10).
+
+       01 Ctl-Divisor        Pic x(10).
+       01 Ctl-Label          Pic x(10).
+       01 Ctl-File-Status    Pic xx.
+
        Procedure Division.
            Display spaces upon crt
 
@@ -17,8 +55,10 @@
            Move 100 To Ending-Number
            Accept Args From COMMAND-LINE
 
+           Move 1 To Args-Ptr
            Unstring Args Delimited By Space
                Into Starting-Number, Ending-Numberx
+               With Pointer Args-Ptr
            End-Unstring
 
            If Starting-Numberx Not Equal Spaces
@@ -29,7 +69,15 @@
                Move Function numval(Ending-Numberx) To Ending-Number
            End-If
 
-           Perform Varying Current-Number From Starting-Number By 1 
+           Perform Load-Rules-From-Command-Line
+           If Rule-Count Equal 0
+               Perform Load-Rules-From-Control-File
+           End-If
+           If Rule-Count Equal 0
+               Perform Load-Default-Rules
+           End-If
+
+           Perform Varying Current-Number From Starting-Number By 1
                            Until Current-Number > Ending-Number
 
                Perform Process-Number
@@ -39,19 +87,86 @@
       *>     stop "Press return to continue"
            Goback.
 
+      *> picks up any "divisor:label" tokens left on COMMAND-LINE
+      *> after the start/end range, e.g. "1 20 3:Fizz 5:Buzz".
+       Load-Rules-From-Command-Line.
+           Move 0 To Rule-Count
+           Perform Extract-One-Rule-Token
+               Until Args-Ptr > Length Of Args
+                   Or Rule-Count Equal 10
+           .
+
+       Extract-One-Rule-Token.
+           Move Spaces To Rule-Arg
+           Unstring Args Delimited By Space
+               Into Rule-Arg
+               With Pointer Args-Ptr
+           End-Unstring
+           If Rule-Arg Not Equal Spaces
+               Move Spaces To Rule-Arg-Divisor, Rule-Arg-Label
+               Unstring Rule-Arg Delimited By ":"
+                   Into Rule-Arg-Divisor, Rule-Arg-Label
+               End-Unstring
+               If Function trim(Rule-Arg-Divisor) Is Numeric And Rule-Arg-Label Not Equal Spaces
+                   Add 1 To Rule-Count
+                   Move Function numval(Rule-Arg-Divisor)
+                           To Rule-Divisor(Rule-Count)
+                   Move Rule-Arg-Label To Rule-Label(Rule-Count)
+               End-If
+           End-If
+           .
+
+      *> falls back to a small line-sequential control file (one
+      *> "divisor label" pair per line) when no rules were given on
+      *> COMMAND-LINE, so the demo can be retargeted by dropping in a
+      *> new FIZZBUZZ.CTL instead of a code change and recompile.
+       Load-Rules-From-Control-File.
+           Move 0 To Rule-Count
+           Open Input Rule-Control-File
+           If Ctl-File-Status Equal "00"
+               Perform Read-One-Rule-Record
+                   Until Ctl-File-Status Not Equal "00"
+                       Or Rule-Count Equal 10
+               Close Rule-Control-File
+           End-If
+           .
+
+       Read-One-Rule-Record.
+           Read Rule-Control-File Into Rule-Control-Record
+           If Ctl-File-Status Equal "00"
+               Move Spaces To Ctl-Divisor, Ctl-Label
+               Unstring Rule-Control-Record Delimited By Space
+                   Into Ctl-Divisor, Ctl-Label
+               End-Unstring
+               If Function trim(Ctl-Divisor) Is Numeric
+                   Add 1 To Rule-Count
+                   Move Function numval(Ctl-Divisor) To Rule-Divisor(Rule-Count)
+                   Move Ctl-Label To Rule-Label(Rule-Count)
+               End-If
+           End-If
+           .
+
+       Load-Default-Rules.
+           Move 4 To Rule-Count
+           Move 15 To Rule-Divisor(1)
+           Move "FIZZBUZZ" To Rule-Label(1)
+           Move 7 To Rule-Divisor(2)
+           Move "BAZ" To Rule-Label(2)
+           Move 5 To Rule-Divisor(3)
+           Move "BUZZ" To Rule-Label(3)
+           Move 3 To Rule-Divisor(4)
+           Move "FIZZ" To Rule-Label(4)
+           .
+
        Process-Number Section.
-           Evaluate True
-               When Function mod(Current-Number,15) Equal 0
-               		Move "FIZZBUZZ" To Current-Result
-               When Function Mod(Current-Number,7) Equal 0
-               		Move "BAZ" To Current-Result
-               When Function Mod(Current-Number,5) Equal 0
-               		Move "BUZZ" To Current-Result
-               When Function mod(Current-Number, 3) Equal 0
-               		Move "FIZZ" To Current-Result
-               When Other
-               		Move Current-Number To Current-Result
-           End-Evaluate    
+           Move Current-Number To Current-Result
+           Set Rule-Idx To 1
+           Search Rule-Entry
+               At End
+               		Continue
+               When Function mod(Current-Number, Rule-Divisor(Rule-Idx)) Equal 0
+               		Move Rule-Label(Rule-Idx) To Current-Result
+           End-Search
        .
 
        End Program fizzbuzz.
