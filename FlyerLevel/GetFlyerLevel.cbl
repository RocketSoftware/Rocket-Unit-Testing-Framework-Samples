@@ -1,20 +1,96 @@
        program-id. GetFlyerLevel.
+       input-output section.
+       file-control.
+           select tier-table-file assign to "FLYERTIER.TBL"
+               organization is line sequential
+               file status is ws-tier-file-status.
+       data division.
+       file section.
+       fd  tier-table-file.
+       01  tier-table-record        pic x(80).
+       working-storage section.
+       01 ws-tiers-loaded-flag     pic x value "N".
+           88 ws-tiers-are-loaded      value "Y".
+       01 ws-tier-count            pic 9(2) value 0.
+       01 ws-tier-table.
+           03 ws-tier-entry occurs 10 times.
+               05 ws-tier-name          pic x(8).
+               05 ws-tier-min-points    pic 9(7).
+       01 ws-tier-idx               pic 9(2).
+       01 ws-tier-record            pic x(80).
+       01 ws-tier-file-status       pic xx.
        linkage section.
        copy "GetFlyerLevel.cpy" replacing ==:prefix:== by ==lnk==.
        01 lnk-extra-status-points  td-flyer-status-points.
        procedure division using lnk-flyer-info, lnk-extra-status-points.
+           perform load-tier-table
+           move "N" to lnk-tier-changed-flag
            add lnk-extra-status-points to lnk-award-points
-           
-           evaluate lnk-award-points
-                when < 300
-                   move "Bronze" to lnk-award-level
-                when >= 300 and < 700
-                   move "Silver" to lnk-award-level
-                when >= 700 and < 1500
-                   move "Gold" to lnk-award-level
-                when >= 1500 and < 10000
-                  move "Platinum" to lnk-award-level
-               when other
-                   move "Diamond" to lnk-award-level
-           end-evaluate
-       end program.
+
+           perform determine-award-level
+               varying ws-tier-idx from 1 by 1
+               until ws-tier-idx > ws-tier-count
+
+           if lnk-prior-award-level not = spaces
+                   and lnk-prior-award-level not = lnk-award-level
+               set lnk-tier-has-changed to true
+           end-if.
+
+      *> loads the tier break-point table once per run unit, so
+      *> marketing can move the break points by editing FLYERTIER.TBL
+      *> instead of a code change and recompile. Falls back to the
+      *> long-standing 300/700/1500/10000 break points when the file
+      *> isn't present, so this stays a drop-in replacement.
+       load-tier-table.
+           if not ws-tiers-are-loaded
+               perform load-tier-table-from-file
+               if ws-tier-count = 0
+                   perform load-default-tier-table
+               end-if
+               set ws-tiers-are-loaded to true
+           end-if.
+
+       load-tier-table-from-file.
+           move 0 to ws-tier-count
+           open input tier-table-file
+           if ws-tier-file-status = "00"
+               perform read-one-tier-record
+                   until ws-tier-file-status not = "00"
+                       or ws-tier-count >= 10
+               close tier-table-file
+           end-if.
+
+       read-one-tier-record.
+           read tier-table-file into ws-tier-record
+           if ws-tier-file-status = "00"
+               add 1 to ws-tier-count
+               move ws-tier-record(1:8) to ws-tier-name(ws-tier-count)
+               move ws-tier-record(10:7)
+                       to ws-tier-min-points(ws-tier-count)
+           end-if.
+
+       load-default-tier-table.
+           move 5 to ws-tier-count
+           move "Bronze"   to ws-tier-name(1)
+           move 0          to ws-tier-min-points(1)
+           move "Silver"   to ws-tier-name(2)
+           move 300        to ws-tier-min-points(2)
+           move "Gold"     to ws-tier-name(3)
+           move 700        to ws-tier-min-points(3)
+           move "Platinum" to ws-tier-name(4)
+           move 1500       to ws-tier-min-points(4)
+           move "Diamond"  to ws-tier-name(5)
+           move 10000      to ws-tier-min-points(5).
+
+      *> table is maintained lowest break point first, so the last
+      *> entry whose minimum the caller's points still meet or beat
+      *> wins - equivalent to the old "when < 300 ... when other"
+      *> ladder without the literal thresholds.
+       determine-award-level.
+           if ws-tier-idx = 1
+               move ws-tier-name(1) to lnk-award-level
+           end-if
+           if lnk-award-points >= ws-tier-min-points(ws-tier-idx)
+               move ws-tier-name(ws-tier-idx) to lnk-award-level
+           end-if.
+       end program "GetFlyerLevel".
