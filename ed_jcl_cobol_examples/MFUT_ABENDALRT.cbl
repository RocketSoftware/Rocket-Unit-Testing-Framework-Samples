@@ -0,0 +1,105 @@
+      ****************************************************************
+      ***  PROGRAM: MFUT_ABENDALRT.CBL
+      ***  CONTROL: RUN DIRECTLY, NOT FROM A JOB STREAM
+      ***
+      ***  DESC   : UNIT TEST FOR THE ABENDALRT SUBPROGRAM. CALLS
+      ***           ABENDALRT DIRECTLY WITH A WATCHED CONDITION CODE
+      ***           (S806, THE SAME ONE MFUT_MFJDEM03 TREATS AS A
+      ***           KNOWN FAILURE) AND CONFIRMS ALERT-RAISED-SW COMES
+      ***           BACK SET, THEN CALLS IT AGAIN WITH AN UNWATCHED
+      ***           CODE AND CONFIRMS IT STAYS QUIET.
+      ***
+      ***  INPUTS : NONE
+      ***
+      ***  OUTPUTS: DISPLAYED PASS/FAIL MESSAGES
+      ****************************************************************
+       copy "mfunit_prototypes.cpy".
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MFUT_ABENDALRT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  TC-COUNT                    PIC  999            VALUE  0.
+       01  TC-FAIL-COUNT               PIC  9(02) COMP     VALUE  0.
+
+       01  TC-MSG-GRP.
+           05                          PIC  X(10) VALUE "Test case ".
+           05  TC-MSG-COUNT            PIC  999.
+           05                          PIC  X(12) VALUE " Failed -> ".
+           05  TC-MSG                  PIC  X(40).
+
+       01  ALERT-PARM.
+           05  ALERT-JOB-NAME          PIC  X(08).
+           05  ALERT-STEP-NAME         PIC  X(08).
+           05  ALERT-COND-TYPE-SYS-SW  PIC  X(01).
+               88  ALERT-COND-TYPE-SYS     VALUE  'Y'.
+           05  ALERT-COND-CODE         PIC  X(03).
+           05  ALERT-RAISED-SW         PIC  X(01).
+               88  ALERT-RAISED            VALUE  'Y'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-TEST-WATCHED-CODE THRU 1000-EXIT.
+           PERFORM 2000-TEST-UNWATCHED-CODE THRU 2000-EXIT.
+
+           DISPLAY 'INFO: TEST CASE COUNT        : ' TC-COUNT
+                                                    UPON CONSOLE.
+           DISPLAY 'INFO: FAILED TEST CASE COUNT : ' TC-FAIL-COUNT
+                                                    UPON CONSOLE.
+           GOBACK RETURNING TC-FAIL-COUNT.
+
+      *****************************************************************
+      *  A WATCHED CODE (S806) MUST COME BACK WITH ALERT-RAISED SET   *
+      *****************************************************************
+       1000-TEST-WATCHED-CODE.
+
+           ADD 1                       TO TC-COUNT.
+           MOVE 'WATCHED CODE 806 MUST RAISE AN ALERT' TO TC-MSG.
+           MOVE 'MFJDEM03'            TO ALERT-JOB-NAME.
+           MOVE 'STEP01'               TO ALERT-STEP-NAME.
+           SET  ALERT-COND-TYPE-SYS    TO TRUE.
+           MOVE '806'                  TO ALERT-COND-CODE.
+
+           CALL 'ABENDALRT'         USING ALERT-PARM.
+
+           IF NOT ALERT-RAISED
+               ADD 1                   TO TC-FAIL-COUNT
+               MOVE TC-COUNT           TO TC-MSG-COUNT
+               CALL MFU-ASSERT-FAIL-Z USING
+                   BY REFERENCE TC-MSG-GRP
+               END-CALL.
+
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  AN UNWATCHED CODE MUST NOT RAISE AN ALERT                    *
+      *****************************************************************
+       2000-TEST-UNWATCHED-CODE.
+
+           ADD 1                       TO TC-COUNT.
+           MOVE 'UNWATCHED CODE 013 MUST NOT RAISE AN ALERT' TO TC-MSG.
+           MOVE 'MFJDEM01'            TO ALERT-JOB-NAME.
+           MOVE 'STEP01'               TO ALERT-STEP-NAME.
+           SET  ALERT-COND-TYPE-SYS    TO TRUE.
+           MOVE '013'                  TO ALERT-COND-CODE.
+
+           CALL 'ABENDALRT'         USING ALERT-PARM.
+
+           IF ALERT-RAISED
+               ADD 1                   TO TC-FAIL-COUNT
+               MOVE TC-COUNT           TO TC-MSG-COUNT
+               CALL MFU-ASSERT-FAIL-Z USING
+                   BY REFERENCE TC-MSG-GRP
+               END-CALL.
+
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM MFUT_ABENDALRT.
