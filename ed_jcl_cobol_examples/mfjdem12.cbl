@@ -29,10 +29,18 @@
       ***  DESC   : WRITES REPORT FILES USING THE VARIOUS OPTIONS
       ***
       ***  INPUTS : PARM DATA
+      ***           RPTDATA DD (OPTIONAL) - REAL REPORT TEXT, ONE
+      ***                       RECORD PER REPORT, SUBSTITUTED FOR THE
+      ***                       CANNED DEMO LINE SO THE FIVE STYLES
+      ***                       BELOW CAN BE PROVEN OUT AGAINST ACTUAL
+      ***                       DATA. IF RPTDATA IS NOT PRESENT (OR
+      ***                       RUNS OUT EARLY) THE CANNED DEMO TEXT IS
+      ***                       USED FOR THAT REPORT AS BEFORE.
       ***
       ***  OUTPUTS: DISPLAYED MESSAGES
       ***           DISPLAYED PARM DATA
       ***           DISPLAYED COPY OF REPORTS (TO SYSOUT DD)
+      ***           DISPLAYED LINE/PAGE COUNT SUMMARY PER REPORT
       ***
       ***           RPTADVA REPORT - WRITE AFTER  ADVANCING
       ***           RPTADVB REPORT - WRITE BEFORE ADVANCING
@@ -58,6 +66,9 @@
            SELECT RPTLINA-FILE  ASSIGN TO  UT-S-RPTLINA.
            SELECT RPTLINB-FILE  ASSIGN TO  UT-S-RPTLINB.
            SELECT RPTFBM-FILE   ASSIGN TO  UT-S-RPTFBM.
+           SELECT RPTDATA-FILE  ASSIGN TO  UT-S-RPTDATA
+                                 ORGANIZATION LINE SEQUENTIAL
+                                 FILE STATUS  RPTDATA-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -79,6 +90,14 @@
        FD  RPTFBM-FILE.
        01  RPTFBM-REC                  PIC X(133).
 
+      *****************************************************************
+      *  RPTDATA IS AN OPTIONAL SOURCE OF REAL REPORT TEXT SO THE      *
+      *  FIVE CARRIAGE-CONTROL STYLES DEMONSTRATED BELOW CAN BE PROVED *
+      *  OUT AGAINST ACTUAL DATA INSTEAD OF THE CANNED DEMO LINE.      *
+      *****************************************************************
+       FD  RPTDATA-FILE.
+       01  RPTDATA-RECORD              PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01  PROGRAM-FIELDS.
@@ -107,11 +126,45 @@
            05  WS-LINE-TXT.
                10  FILLER              PIC  X(04).
                10  WS-LINE-TNUM        PIC  9(02).
-               10  FILLER              PIC  X(27).
+               10  WS-LINE-DESC        PIC  X(27).
                10  WS-LINE-TCC         PIC  X(03).
            05  FILLER                  PIC  X(93) VALUE  SPACES.
            05  FILLER                  PIC  X(03) VALUE  '--|'.
 
+      *****************************************************************
+      *  RPTDATA-FIELDS TRACK THE OPTIONAL REAL-DATA INPUT DESCRIBED   *
+      *  ABOVE. WHEN RPTDATA ISN'T PRESENT (OR RUNS OUT PARTWAY        *
+      *  THROUGH) THE CANNED DEMO TEXT ALREADY MOVED TO WS-LINE-TXT BY *
+      *  EACH REPORT PARAGRAPH IS LEFT AS-IS - A MISSING/EXHAUSTED     *
+      *  RPTDATA NEVER STOPS A REPORT FROM RUNNING.                    *
+      *****************************************************************
+       01  RPTDATA-FIELDS.
+           05  RPTDATA-STATUS          PIC  X(02).
+           05  RPTDATA-OPEN-SW         PIC  X(01) VALUE  SPACE.
+               88  RPTDATA-AVAILABLE       VALUE  'Y'.
+           05  RPTDATA-EOF-SW          PIC  X(01) VALUE  SPACE.
+               88  RPTDATA-AT-EOF          VALUE  'Y'.
+
+      *****************************************************************
+      *  RPT-COUNTS TALLIES EACH REPORT'S LINE COUNT AND PAGE COUNT    *
+      *  (PAGE-CNT STARTS AT 1 FOR THE FIRST PAGE AND IS BUMPED ON     *
+      *  EACH SUBSEQUENT ADVANCING PAGE OR LINAGE END-OF-PAGE) SO      *
+      *  0000-MAINLINE CAN DISPLAY A COMPLETION SUMMARY PER REPORT.    *
+      *****************************************************************
+       01  RPT-COUNTS.
+           05  RPTADVA-LINE-CNT        PIC  9(05) COMP-3 VALUE 0.
+           05  RPTADVA-PAGE-CNT        PIC  9(05) COMP-3 VALUE 1.
+           05  RPTADVB-LINE-CNT        PIC  9(05) COMP-3 VALUE 0.
+           05  RPTADVB-PAGE-CNT        PIC  9(05) COMP-3 VALUE 1.
+           05  RPTLINA-LINE-CNT        PIC  9(05) COMP-3 VALUE 0.
+           05  RPTLINA-PAGE-CNT        PIC  9(05) COMP-3 VALUE 1.
+           05  RPTLINB-LINE-CNT        PIC  9(05) COMP-3 VALUE 0.
+           05  RPTLINB-PAGE-CNT        PIC  9(05) COMP-3 VALUE 1.
+           05  RPTFBM-LINE-CNT         PIC  9(05) COMP-3 VALUE 0.
+           05  RPT-LINE-CNT-EDIT       PIC  ZZZZ9.
+           05  RPT-PAGE-CNT-EDIT       PIC  ZZZZ9.
+           05  RPT-SUMMARY-MESSAGE     PIC  X(60).
+
        LINKAGE SECTION.
 
        01  PARM.
@@ -133,12 +186,17 @@
                DISPLAY 'MFJDEM12 PARM: ' PARM-DATA        UPON SYSOUT
                DISPLAY 'MFJDEM12 PARM: ' PARM-DATA        UPON CONSOLE.
 
+           PERFORM 9200-OPEN-RPTDATA THRU 9200-EXIT.
+
            PERFORM 1000-RPTADVA      THRU 1000-EXIT.
            PERFORM 2000-RPTADVB      THRU 2000-EXIT.
            PERFORM 3000-RPTLINA      THRU 3000-EXIT.
            PERFORM 4000-RPTLINB      THRU 4000-EXIT.
            PERFORM 5000-RPTFBM       THRU 5000-EXIT.
 
+           IF RPTDATA-AVAILABLE
+               CLOSE RPTDATA-FILE.
+
            DISPLAY ' '                                    UPON SYSOUT.
            DISPLAY ' '                                    UPON CONSOLE.
            DISPLAY 'MFJDEM12 PROGRAM ENDED'               UPON SYSOUT.
@@ -159,10 +217,13 @@
 
            MOVE 'LINE00: WRITE AFTER  ADVANCING   "?"' TO  WS-LINE-TXT.
 
+           PERFORM 9210-GET-RPTDATA-LINE THRU 9210-EXIT.
+
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   PAGE.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            PERFORM 1100-RPTADVA-WRITE THRU 1100-EXIT
                VARYING I FROM 1 BY 1 UNTIL I > ADV-CC-CNT.
@@ -171,48 +232,75 @@
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   PAGE.
+           ADD 1                       TO RPTADVA-LINE-CNT.
+           ADD 1                       TO RPTADVA-PAGE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C01'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   C-01.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C02'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   C-02.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C03'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   C-03.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C04'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   C-04.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C12'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   C-12.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'S01'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   S-01.
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
            CLOSE RPTADVA-FILE.
 
+           PERFORM 1050-DISPLAY-RPTADVA-SUMMARY THRU 1050-EXIT.
+
        1000-EXIT.
            EXIT.
 
+       1050-DISPLAY-RPTADVA-SUMMARY.
+
+           MOVE RPTADVA-LINE-CNT       TO RPT-LINE-CNT-EDIT.
+           MOVE RPTADVA-PAGE-CNT       TO RPT-PAGE-CNT-EDIT.
+           MOVE SPACES                 TO RPT-SUMMARY-MESSAGE.
+           STRING 'RPTADVA LINES = '      DELIMITED BY SIZE
+                  RPT-LINE-CNT-EDIT       DELIMITED BY SIZE
+                  '  PAGES = '            DELIMITED BY SIZE
+                  RPT-PAGE-CNT-EDIT       DELIMITED BY SIZE
+              INTO RPT-SUMMARY-MESSAGE.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON SYSOUT.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON CONSOLE.
+
+       1050-EXIT.
+           EXIT.
+
        1100-RPTADVA-WRITE.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE ADV-CCT (I)            TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVA-REC FROM WS-LINE AFTER  ADVANCING   ADV-CC (I).
+           ADD 1                       TO RPTADVA-LINE-CNT.
 
        1100-EXIT.
            EXIT.
@@ -228,10 +316,13 @@
 
            MOVE 'LINE00: WRITE BEFORE ADVANCING   "?"' TO  WS-LINE-TXT.
 
+           PERFORM 9210-GET-RPTDATA-LINE THRU 9210-EXIT.
+
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   PAGE.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            PERFORM 2100-RPTADVB-WRITE THRU 2100-EXIT
                VARYING I FROM 1 BY 1 UNTIL I > ADV-CC-CNT.
@@ -240,48 +331,75 @@
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   PAGE.
+           ADD 1                       TO RPTADVB-LINE-CNT.
+           ADD 1                       TO RPTADVB-PAGE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C01'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   C-01.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C02'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   C-02.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C03'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   C-03.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C04'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   C-04.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'C12'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   C-12.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'S01'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   S-01.
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
            CLOSE RPTADVB-FILE.
 
+           PERFORM 2050-DISPLAY-RPTADVB-SUMMARY THRU 2050-EXIT.
+
        2000-EXIT.
            EXIT.
 
+       2050-DISPLAY-RPTADVB-SUMMARY.
+
+           MOVE RPTADVB-LINE-CNT       TO RPT-LINE-CNT-EDIT.
+           MOVE RPTADVB-PAGE-CNT       TO RPT-PAGE-CNT-EDIT.
+           MOVE SPACES                 TO RPT-SUMMARY-MESSAGE.
+           STRING 'RPTADVB LINES = '      DELIMITED BY SIZE
+                  RPT-LINE-CNT-EDIT       DELIMITED BY SIZE
+                  '  PAGES = '            DELIMITED BY SIZE
+                  RPT-PAGE-CNT-EDIT       DELIMITED BY SIZE
+              INTO RPT-SUMMARY-MESSAGE.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON SYSOUT.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON CONSOLE.
+
+       2050-EXIT.
+           EXIT.
+
        2100-RPTADVB-WRITE.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE ADV-CCT (I)            TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTADVB-REC FROM WS-LINE BEFORE ADVANCING   ADV-CC (I).
+           ADD 1                       TO RPTADVB-LINE-CNT.
 
        2100-EXIT.
            EXIT.
@@ -297,10 +415,13 @@
 
            MOVE 'LINE00: WRITE AFTER  LINEAGE ADV "?"' TO  WS-LINE-TXT.
 
+           PERFORM 9210-GET-RPTDATA-LINE THRU 9210-EXIT.
+
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINA-REC FROM WS-LINE AFTER  ADVANCING   PAGE.
+           ADD 1                       TO RPTLINA-LINE-CNT.
 
            PERFORM 3100-RPTLINA-WRITE THRU 3100-EXIT
                VARYING I FROM 1 BY 1 UNTIL I > ADV-CC-CNT.
@@ -309,21 +430,43 @@
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINA-REC FROM WS-LINE AFTER  ADVANCING   PAGE.
+           ADD 1                       TO RPTLINA-LINE-CNT.
+           ADD 1                       TO RPTLINA-PAGE-CNT.
 
            PERFORM 3200-RPTLINA-WRITE THRU 3200-EXIT 10 TIMES.
 
            CLOSE RPTLINA-FILE.
 
+           PERFORM 3050-DISPLAY-RPTLINA-SUMMARY THRU 3050-EXIT.
+
        3000-EXIT.
            EXIT.
 
+       3050-DISPLAY-RPTLINA-SUMMARY.
+
+           MOVE RPTLINA-LINE-CNT       TO RPT-LINE-CNT-EDIT.
+           MOVE RPTLINA-PAGE-CNT       TO RPT-PAGE-CNT-EDIT.
+           MOVE SPACES                 TO RPT-SUMMARY-MESSAGE.
+           STRING 'RPTLINA LINES = '      DELIMITED BY SIZE
+                  RPT-LINE-CNT-EDIT       DELIMITED BY SIZE
+                  '  PAGES = '            DELIMITED BY SIZE
+                  RPT-PAGE-CNT-EDIT       DELIMITED BY SIZE
+              INTO RPT-SUMMARY-MESSAGE.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON SYSOUT.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON CONSOLE.
+
+       3050-EXIT.
+           EXIT.
+
        3100-RPTLINA-WRITE.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE ADV-CCT (I)            TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINA-REC FROM WS-LINE AFTER  ADVANCING   ADV-CC (I)
-              AT EOP DISPLAY '    EOP RPTLINA REPORT'.
+              AT EOP DISPLAY '    EOP RPTLINA REPORT'
+                      ADD 1 TO RPTLINA-PAGE-CNT.
+           ADD 1                       TO RPTLINA-LINE-CNT.
 
        3100-EXIT.
            EXIT.
@@ -334,7 +477,9 @@
            MOVE ' 1 '                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINA-REC FROM WS-LINE AFTER  ADVANCING   1
-              AT EOP DISPLAY '    EOP RPTLINA REPORT'.
+              AT EOP DISPLAY '    EOP RPTLINA REPORT'
+                      ADD 1 TO RPTLINA-PAGE-CNT.
+           ADD 1                       TO RPTLINA-LINE-CNT.
 
        3200-EXIT.
            EXIT.
@@ -350,10 +495,13 @@
 
            MOVE 'LINE00: WRITE BEFORE LINEAGE ADV "?"' TO  WS-LINE-TXT.
 
+           PERFORM 9210-GET-RPTDATA-LINE THRU 9210-EXIT.
+
            ADD 1                       TO WS-LINE-TNUM.
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINB-REC FROM WS-LINE BEFORE ADVANCING   PAGE.
+           ADD 1                       TO RPTLINB-LINE-CNT.
 
            PERFORM 4100-RPTLINB-WRITE THRU 4100-EXIT
                VARYING I FROM 1 BY 1 UNTIL I > ADV-CC-CNT.
@@ -362,21 +510,43 @@
            MOVE 'PAG'                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINB-REC FROM WS-LINE BEFORE ADVANCING   PAGE.
+           ADD 1                       TO RPTLINB-LINE-CNT.
+           ADD 1                       TO RPTLINB-PAGE-CNT.
 
            PERFORM 4200-RPTLINB-WRITE THRU 4200-EXIT 10 TIMES.
 
            CLOSE RPTLINB-FILE.
 
+           PERFORM 4050-DISPLAY-RPTLINB-SUMMARY THRU 4050-EXIT.
+
        4000-EXIT.
            EXIT.
 
+       4050-DISPLAY-RPTLINB-SUMMARY.
+
+           MOVE RPTLINB-LINE-CNT       TO RPT-LINE-CNT-EDIT.
+           MOVE RPTLINB-PAGE-CNT       TO RPT-PAGE-CNT-EDIT.
+           MOVE SPACES                 TO RPT-SUMMARY-MESSAGE.
+           STRING 'RPTLINB LINES = '      DELIMITED BY SIZE
+                  RPT-LINE-CNT-EDIT       DELIMITED BY SIZE
+                  '  PAGES = '            DELIMITED BY SIZE
+                  RPT-PAGE-CNT-EDIT       DELIMITED BY SIZE
+              INTO RPT-SUMMARY-MESSAGE.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON SYSOUT.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON CONSOLE.
+
+       4050-EXIT.
+           EXIT.
+
        4100-RPTLINB-WRITE.
 
            ADD 1                       TO WS-LINE-TNUM.
            MOVE ADV-CCT (I)            TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINB-REC FROM WS-LINE BEFORE ADVANCING   ADV-CC (I)
-              AT EOP DISPLAY '    EOP RPTLINA REPORT'.
+              AT EOP DISPLAY '    EOP RPTLINA REPORT'
+                      ADD 1 TO RPTLINB-PAGE-CNT.
+           ADD 1                       TO RPTLINB-LINE-CNT.
 
        4100-EXIT.
            EXIT.
@@ -387,7 +557,9 @@
            MOVE ' 1 '                  TO WS-LINE-TCC.
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            WRITE RPTLINB-REC FROM WS-LINE BEFORE ADVANCING   1
-              AT EOP DISPLAY '    EOP RPTLINA REPORT'.
+              AT EOP DISPLAY '    EOP RPTLINA REPORT'
+                      ADD 1 TO RPTLINB-PAGE-CNT.
+           ADD 1                       TO RPTLINB-LINE-CNT.
 
        4200-EXIT.
            EXIT.
@@ -403,14 +575,39 @@
 
            MOVE 'LINE00: WRITE AFTER  MOVING FBM  "?"' TO  WS-LINE-TXT.
 
+           PERFORM 9210-GET-RPTDATA-LINE THRU 9210-EXIT.
+
            PERFORM 5100-RPTFBM-WRITE THRU 5100-EXIT
                VARYING I FROM 1 BY 1 UNTIL I > FBM-CC-CNT.
 
            CLOSE RPTFBM-FILE.
 
+           PERFORM 5050-DISPLAY-RPTFBM-SUMMARY THRU 5050-EXIT.
+
        5000-EXIT.
            EXIT.
 
+      *> RPTFBM drives the carriage directly with a raw machine code
+      *> per line (FBM-CC) rather than the ADVANCING PAGE/lines-and-
+      *> channels this program's other reports use, so there is no
+      *> single code this file can point to as "the" new-page signal
+      *> to count against - unlike RPTADVA/RPTADVB/RPTLINA/RPTLINB, a
+      *> page total is not reported for this style rather than
+      *> displaying a count that does not mean what it would for the
+      *> other four reports.
+       5050-DISPLAY-RPTFBM-SUMMARY.
+
+           MOVE RPTFBM-LINE-CNT        TO RPT-LINE-CNT-EDIT.
+           MOVE SPACES                 TO RPT-SUMMARY-MESSAGE.
+           STRING 'RPTFBM  LINES = '      DELIMITED BY SIZE
+                  RPT-LINE-CNT-EDIT       DELIMITED BY SIZE
+              INTO RPT-SUMMARY-MESSAGE.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON SYSOUT.
+           DISPLAY RPT-SUMMARY-MESSAGE                    UPON CONSOLE.
+
+       5050-EXIT.
+           EXIT.
+
        5100-RPTFBM-WRITE.
 
            ADD 1                       TO WS-LINE-TNUM.
@@ -418,7 +615,33 @@
            DISPLAY '        '             WS-LINE-TXT     UPON SYSOUT.
            MOVE FBM-CC  (I)            TO WS-LINE-CC.
            WRITE RPTFBM-REC  FROM WS-LINE.
+           ADD 1                       TO RPTFBM-LINE-CNT.
 
        5100-EXIT.
            EXIT.
+
+       9200-OPEN-RPTDATA.
+
+           OPEN INPUT RPTDATA-FILE.
+           IF RPTDATA-STATUS = '00'
+               SET RPTDATA-AVAILABLE   TO TRUE
+           ELSE
+               MOVE SPACE              TO RPTDATA-OPEN-SW.
+
+       9200-EXIT.
+           EXIT.
+
+       9210-GET-RPTDATA-LINE.
+
+           IF NOT RPTDATA-AVAILABLE OR RPTDATA-AT-EOF
+               GO TO 9210-EXIT.
+
+           READ RPTDATA-FILE
+               AT END
+                   SET RPTDATA-AT-EOF  TO TRUE
+               NOT AT END
+                   MOVE RPTDATA-RECORD (1:27) TO WS-LINE-DESC.
+
+       9210-EXIT.
+           EXIT.
            
\ No newline at end of file
