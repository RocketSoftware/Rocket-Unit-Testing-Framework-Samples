@@ -0,0 +1,372 @@
+      $set sourceformat"variable"
+       program-id. BBANK70P.
+
+      *> Loan calculator screen (mapset MBANK70). Given an amount,
+      *> annual rate and term (months) keyed on the 3270 map, works
+      *> out the monthly payment. PF1 pulls up the help screen via a
+      *> linked-to help subprogram; the same commarea also carries an
+      *> optional amortization-schedule mode so a loan officer can get
+      *> the full month-by-month breakdown instead of just the payment.
+       input-output section.
+       file-control.
+           select rate-table-file assign to "BANKRATE.TBL"
+               organization is line sequential
+               file status is WS-Rate-File-Status.
+
+       data division.
+       file section.
+       fd  rate-table-file.
+       01  rate-table-record        pic x(9).
+
+       working-storage section.
+       01 WS-BANK-DATA.
+           05 BANK-LAST-MAPSET          pic x(7).
+           05 BANK-AID-STATUS           pic x value space.
+               88 BANK-AID-PFK01            value "1".
+               88 BANK-AID-ENTER            value space.
+           05 BANK-ERROR-MSG            pic x(60).
+           05 BANK-SCR70-AMOUNT         pic x(7).
+           05 BANK-SCR70-RATE           pic x(7).
+           05 BANK-SCR70-TERM           pic x(5).
+           05 BANK-SCR70-MODE           pic x value space.
+               88 BANK-SCR70-MODE-PAYMENT   value space.
+               88 BANK-SCR70-MODE-SCHEDULE  value "S".
+               88 BANK-SCR70-MODE-QUOTE     value "Q".
+           05 WS-CALC-WORK-AMOUNT       pic 9(7).
+           05 WS-CALC-WORK-RATE         pic 9(3)v99.
+           05 WS-CALC-WORK-TERM         pic 9(3).
+           05 WS-CALC-WORK-PAYMENT      pic $$$$$$9.99.
+           05 WS-CALC-WORK-PAYMENT-N    pic s9(7)v99 comp-3.
+           05 BANK-HELP-STATUS          pic x value "I".
+               88 BANK-HELP-INACTIVE        value "I".
+               88 BANK-HELP-FOUND           value "F".
+               88 HELP-FOUND                value "F".
+               88 BANK-HELP-NOT-FOUND       value "N".
+
+      *> HELP01O mirrors the generated BMS symbolic map output area
+      *> for mapset HELP01 - kept here rather than as a separate
+      *> map-compiled copybook since this shop has no map-compile step
+      *> outside of NetExpress/CICS itself.
+           05 HELP01O-LINE-TABLE.
+               10 HELP01O-LINE occurs 19 times pic x(50).
+
+      *> full amortization schedule for BANK-SCR70-MODE-SCHEDULE.
+      *> Capped at 240 entries (20 years of monthly payments) to keep
+      *> the whole commarea well inside the 3270 comm-area limit;
+      *> anything longer is turned back with BANK-ERROR-MSG rather
+      *> than truncated.
+           05 BANK-SCHEDULE-COUNT       pic 9(3) comp-3 value 0.
+           05 BANK-SCHEDULE-TABLE.
+               10 BANK-SCHEDULE-ENTRY occurs 1 to 240 times
+                       depending on BANK-SCHEDULE-COUNT
+                       indexed by BANK-SCHEDULE-IDX.
+                   15 BANK-SCHEDULE-MONTH      pic 9(3) comp-3.
+                   15 BANK-SCHEDULE-PRINCIPAL  pic s9(7)v99 comp-3.
+                   15 BANK-SCHEDULE-INTEREST   pic s9(7)v99 comp-3.
+                   15 BANK-SCHEDULE-BALANCE    pic s9(7)v99 comp-3.
+
+       01 WS-CALC-MONTHLY-RATE          pic 9v9(7) comp-3.
+       01 WS-CALC-GROWTH-FACTOR         pic 9(4)v9(9) comp-3.
+       01 WS-CALC-REMAINING-BAL         pic s9(9)v99 comp-3.
+       01 WS-CALC-MONTH-INTEREST        pic s9(7)v99 comp-3.
+       01 WS-CALC-MONTH-PRINCIPAL       pic s9(7)v99 comp-3.
+       01 WS-CALC-MONTH-IDX             pic 9(3) comp-3.
+
+       01 WS-MAX-SCHEDULE-TERM          pic 9(3) value 240.
+
+      *> current-rate table, loaded once per run unit from
+      *> BANKRATE.TBL so rates can be kept current without a
+      *> recompile. Kept lowest term-band first - the first entry
+      *> whose maximum term still covers the requested term wins,
+      *> and the teller's own manually-keyed rate always overrides
+      *> the table (BANK-SCR70-RATE is only auto-populated when left
+      *> blank), so a typo'd manual rate is never silently replaced.
+       01 WS-RATE-TABLE-LOADED-FLAG     pic x value "N".
+           88 WS-RATE-TABLE-IS-LOADED       value "Y".
+       01 WS-RATE-COUNT                 pic 9(2) value 0.
+       01 WS-RATE-TABLE.
+           05 WS-RATE-ENTRY occurs 10 times
+                   indexed by WS-RATE-IDX.
+               10 WS-RATE-MAX-TERM          pic 9(3).
+               10 WS-RATE-VALUE             pic 9(3)v99.
+       01 WS-RATE-FILE-STATUS           pic xx.
+       01 WS-CALC-WORK-RATE-EDIT        pic 9999.99.
+
+      *> printable loan-quote lines, spooled via BANK-SCR70-MODE-QUOTE
+      *> so the teller can hand the customer a physical copy of the
+      *> numbers instead of re-keying them into a separate document
+      *> generator.
+       01 WS-QUOTE-SPOOL-TOKEN          pic x(8).
+       01 WS-QUOTE-LINE-1               pic x(60).
+       01 WS-QUOTE-LINE-2               pic x(60).
+       01 WS-QUOTE-LINE-3               pic x(60).
+       01 WS-QUOTE-AMOUNT-EDIT          pic $$$,$$$,$$9.
+       01 WS-QUOTE-TERM-EDIT            pic zz9.
+
+       linkage section.
+       01 DFHCOMMAREA                   pic x(6144).
+
+       procedure division.
+       start-of-code.
+           if EIBCALEN > 0
+               move DFHCOMMAREA(1:length of WS-BANK-DATA)
+                   to WS-BANK-DATA
+           end-if
+
+           move spaces to BANK-ERROR-MSG
+
+           evaluate true
+               when BANK-AID-PFK01
+                   perform show-help-screen
+               when other
+                   perform validate-and-calculate-payment
+                   if BANK-ERROR-MSG equal spaces
+                       if BANK-SCR70-MODE-SCHEDULE
+                           perform build-amortization-schedule
+                       end-if
+                       if BANK-SCR70-MODE-QUOTE
+                           perform print-loan-quote
+                       end-if
+                   end-if
+           end-evaluate
+
+           move WS-BANK-DATA to DFHCOMMAREA(1:length of WS-BANK-DATA)
+
+           exec cics
+               return
+           end-exec
+           .
+
+      *> converts the three keyed fields, computes the standard
+      *> amortization payment (P*r*(1+r)^n / ((1+r)^n - 1)), and
+      *> leaves WS-CALC-WORK-PAYMENT formatted for the screen.
+       validate-and-calculate-payment section.
+           move function numval(BANK-SCR70-AMOUNT) to WS-CALC-WORK-AMOUNT
+           move function numval(BANK-SCR70-TERM) to WS-CALC-WORK-TERM
+
+           if BANK-SCR70-RATE equal spaces
+                   and WS-CALC-WORK-TERM not equal 0
+               perform look-up-current-rate
+           else
+               move function numval(BANK-SCR70-RATE) to WS-CALC-WORK-RATE
+           end-if
+
+           if WS-CALC-WORK-AMOUNT equal 0
+                   or WS-CALC-WORK-RATE equal 0
+                   or WS-CALC-WORK-TERM equal 0
+               move "AMOUNT, RATE AND TERM MUST ALL BE ENTERED"
+                   to BANK-ERROR-MSG
+           else
+               if WS-CALC-WORK-TERM > WS-MAX-SCHEDULE-TERM
+                       and BANK-SCR70-MODE-SCHEDULE
+                   move "TERM EXCEEDS 240-MONTH SCHEDULE LIMIT"
+                       to BANK-ERROR-MSG
+               else
+                   perform calculate-monthly-payment
+               end-if
+           end-if
+           .
+
+       calculate-monthly-payment section.
+           compute WS-CALC-MONTHLY-RATE rounded =
+               WS-CALC-WORK-RATE / 100 / 12
+
+           compute WS-CALC-GROWTH-FACTOR rounded =
+               (1 + WS-CALC-MONTHLY-RATE) ** WS-CALC-WORK-TERM
+
+           compute WS-CALC-WORK-PAYMENT-N rounded =
+               WS-CALC-WORK-AMOUNT * WS-CALC-MONTHLY-RATE
+                   * WS-CALC-GROWTH-FACTOR
+                   / (WS-CALC-GROWTH-FACTOR - 1)
+
+           move WS-CALC-WORK-PAYMENT-N to WS-CALC-WORK-PAYMENT
+           .
+
+      *> auto-populates WS-CALC-WORK-RATE (and echoes it back onto the
+      *> map field) from the current-rate table when the teller left
+      *> BANK-SCR70-RATE blank.
+       look-up-current-rate section.
+           perform load-rate-table
+
+           set WS-RATE-IDX to 1
+           search WS-RATE-ENTRY
+               at end
+                   move WS-RATE-VALUE(WS-RATE-COUNT) to WS-CALC-WORK-RATE
+               when WS-RATE-IDX > WS-RATE-COUNT
+                   move WS-RATE-VALUE(WS-RATE-COUNT) to WS-CALC-WORK-RATE
+               when WS-CALC-WORK-TERM <= WS-RATE-MAX-TERM(WS-RATE-IDX)
+                   move WS-RATE-VALUE(WS-RATE-IDX) to WS-CALC-WORK-RATE
+           end-search
+
+           move WS-CALC-WORK-RATE to WS-CALC-WORK-RATE-EDIT
+           move WS-CALC-WORK-RATE-EDIT to BANK-SCR70-RATE
+           .
+
+      *> loads the current-rate table once per run unit, falling
+      *> back to the long-standing 6.50/7.25/8.00/8.75 break points
+      *> when BANKRATE.TBL isn't present, so this stays a drop-in
+      *> replacement.
+       load-rate-table section.
+           if not WS-RATE-TABLE-IS-LOADED
+               perform load-rate-table-from-file
+               if WS-RATE-COUNT equal 0
+                   perform load-default-rate-table
+               end-if
+               set WS-RATE-TABLE-IS-LOADED to true
+           end-if
+           .
+
+       load-rate-table-from-file.
+           move 0 to WS-RATE-COUNT
+           open input rate-table-file
+           if WS-RATE-FILE-STATUS equal "00"
+               perform read-one-rate-record
+                   until WS-RATE-FILE-STATUS not equal "00"
+                       or WS-RATE-COUNT equal 10
+               close rate-table-file
+           end-if
+           .
+
+       read-one-rate-record.
+           read rate-table-file into rate-table-record
+           if WS-RATE-FILE-STATUS equal "00"
+               add 1 to WS-RATE-COUNT
+               move rate-table-record(1:3)
+                   to WS-RATE-MAX-TERM(WS-RATE-COUNT)
+               move rate-table-record(5:5)
+                   to WS-RATE-VALUE(WS-RATE-COUNT)
+           end-if
+           .
+
+       load-default-rate-table.
+           move 4 to WS-RATE-COUNT
+           move 36  to WS-RATE-MAX-TERM(1)
+           move 6.50 to WS-RATE-VALUE(1)
+           move 60  to WS-RATE-MAX-TERM(2)
+           move 7.25 to WS-RATE-VALUE(2)
+           move 120 to WS-RATE-MAX-TERM(3)
+           move 8.00 to WS-RATE-VALUE(3)
+           move 240 to WS-RATE-MAX-TERM(4)
+           move 8.75 to WS-RATE-VALUE(4)
+           .
+
+      *> month-by-month principal/interest/remaining-balance
+      *> breakdown for the same amount/rate/term already validated
+      *> above, so a loan officer no longer has to rebuild this in a
+      *> spreadsheet after getting just the payment figure.
+       build-amortization-schedule section.
+           move WS-CALC-WORK-TERM to BANK-SCHEDULE-COUNT
+           move WS-CALC-WORK-AMOUNT to WS-CALC-REMAINING-BAL
+
+           perform build-one-schedule-entry
+               varying WS-CALC-MONTH-IDX from 1 by 1
+                   until WS-CALC-MONTH-IDX > WS-CALC-WORK-TERM
+           .
+
+       build-one-schedule-entry.
+           set BANK-SCHEDULE-IDX to WS-CALC-MONTH-IDX
+
+           compute WS-CALC-MONTH-INTEREST rounded =
+               WS-CALC-REMAINING-BAL * WS-CALC-MONTHLY-RATE
+
+           compute WS-CALC-MONTH-PRINCIPAL rounded =
+               WS-CALC-WORK-PAYMENT-N - WS-CALC-MONTH-INTEREST
+
+           subtract WS-CALC-MONTH-PRINCIPAL from WS-CALC-REMAINING-BAL
+
+      *> last payment mops up any penny left over from rounding along
+      *> the way, so the schedule always ends on a zero balance.
+           if WS-CALC-MONTH-IDX equal WS-CALC-WORK-TERM
+                   and WS-CALC-REMAINING-BAL not equal 0
+               add WS-CALC-REMAINING-BAL to WS-CALC-MONTH-PRINCIPAL
+               move 0 to WS-CALC-REMAINING-BAL
+           end-if
+
+           move WS-CALC-MONTH-IDX to BANK-SCHEDULE-MONTH(BANK-SCHEDULE-IDX)
+           move WS-CALC-MONTH-PRINCIPAL
+               to BANK-SCHEDULE-PRINCIPAL(BANK-SCHEDULE-IDX)
+           move WS-CALC-MONTH-INTEREST
+               to BANK-SCHEDULE-INTEREST(BANK-SCHEDULE-IDX)
+           move WS-CALC-REMAINING-BAL
+               to BANK-SCHEDULE-BALANCE(BANK-SCHEDULE-IDX)
+           .
+
+      *> PF1 was pressed - link to the help subprogram for whatever
+      *> screen was last shown and report back whether help text was
+      *> found for it.
+       show-help-screen section.
+           move spaces to HELP01O-LINE-TABLE
+           set BANK-HELP-INACTIVE to true
+           move "MBANK70" to BANK-LAST-MAPSET
+
+           exec cics
+               link program("BBANK70H")
+               commarea(WS-BANK-DATA)
+               length(length of WS-BANK-DATA)
+           end-exec
+           .
+
+      *> mode Q was keyed - route the quoted amount/rate/term/payment
+      *> to the teller's printer via spool instead of just leaving it
+      *> on the screen, so it can be handed to the customer.
+       print-loan-quote section.
+           move WS-CALC-WORK-AMOUNT to WS-QUOTE-AMOUNT-EDIT
+           move WS-CALC-WORK-TERM to WS-QUOTE-TERM-EDIT
+
+           move spaces to WS-QUOTE-LINE-1
+           string "LOAN QUOTE - AMOUNT " delimited by size
+                   WS-QUOTE-AMOUNT-EDIT delimited by size
+                   " AT " delimited by size
+                   BANK-SCR70-RATE delimited by size
+                   "% ANNUAL" delimited by size
+               into WS-QUOTE-LINE-1
+           end-string
+
+           move spaces to WS-QUOTE-LINE-2
+           string "TERM " delimited by size
+                   WS-QUOTE-TERM-EDIT delimited by size
+                   " MONTHS" delimited by size
+               into WS-QUOTE-LINE-2
+           end-string
+
+           move spaces to WS-QUOTE-LINE-3
+           string "MONTHLY PAYMENT " delimited by size
+                   WS-CALC-WORK-PAYMENT delimited by size
+               into WS-QUOTE-LINE-3
+           end-string
+
+           exec cics
+               spoolopen output
+               node(" ")
+               userid(EIBTRMID)
+               token(WS-QUOTE-SPOOL-TOKEN)
+           end-exec
+
+           exec cics
+               spoolwrite
+               token(WS-QUOTE-SPOOL-TOKEN)
+               from(WS-QUOTE-LINE-1)
+               flength(length of WS-QUOTE-LINE-1)
+           end-exec
+
+           exec cics
+               spoolwrite
+               token(WS-QUOTE-SPOOL-TOKEN)
+               from(WS-QUOTE-LINE-2)
+               flength(length of WS-QUOTE-LINE-2)
+           end-exec
+
+           exec cics
+               spoolwrite
+               token(WS-QUOTE-SPOOL-TOKEN)
+               from(WS-QUOTE-LINE-3)
+               flength(length of WS-QUOTE-LINE-3)
+           end-exec
+
+           exec cics
+               spoolclose
+               token(WS-QUOTE-SPOOL-TOKEN)
+           end-exec
+           .
+
+       end program BBANK70P.
