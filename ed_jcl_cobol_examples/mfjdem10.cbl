@@ -29,14 +29,27 @@
       ***  DESC:    READS A VSAM KSDS AND DISPLAYS THE RECORDS
       ***           A PARM OF 'ALT1' OR' ALT2' CAN BE SPECIFIED
       ***           TO INDICATE THAT INPUT RECORDS ARE TO BE READ
-      ***           USING AN ALTERNATE KEY PROCESSING SEQUENCE
+      ***           USING AN ALTERNATE KEY PROCESSING SEQUENCE.
+      ***           ALT1/ALT2 CAN ALSO CARRY A STARTING KEY VALUE
+      ***           (E.G. ALT1=SMITH) TO BEGIN PARTWAY THROUGH THAT
+      ***           ALTERNATE INDEX INSTEAD OF AT THE BEGINNING.
+      ***           A PARM TOKEN OF 'RESTART' RESUMES A PRIOR RUN
+      ***           FROM ITS LAST CHECKPOINTED KEY (SEE CHKPTFIL
+      ***           BELOW). A PARM TOKEN OF 'EXPECT=NNNNN' COMPARES
+      ***           THE FINAL RECORD COUNT TO THE GIVEN CONTROL
+      ***           TOTAL AND FAILS THE STEP ON A MISMATCH. PARM
+      ***           TOKENS ARE SPACE-DELIMITED AND MAY BE COMBINED,
+      ***           E.G. 'ALT1 EXPECT=00100'.
       ***
       ***  INPUTS:  PARM DATA
       ***           VSAM KSDS
+      ***           CHKPTFIL (OPTIONAL RESTART CHECKPOINT DATASET)
       ***
       ***  OUTPUTS: DISPLAYED MESSAGES
       ***           DISPLAYED PARM DATA
       ***           DISPLAYED VSAM KSDS RECORDS (TO SYSOUT DD)
+      ***           CHKPTFIL (REWRITTEN PERIODICALLY AS KSDSFILE IS
+      ***           READ, SO A LATER RESTART CAN RESUME FROM IT)
       ***
       ***  NOTES:   DATA DOES NOT GET AUTOMATICALLY CONVERTED FOR
       ***           THE PROGRAM EXCEPT FOR 'PARM=' AND 'SYSIN DD *'
@@ -54,6 +67,10 @@
                ALTERNATE KEY IS KSDS-ALTKEY2 WITH DUPLICATES
                FILE STATUS   IS KSDS-STATUS.
 
+           SELECT CHECKPOINT-FILE  ASSIGN TO  CHKPTFIL
+               ORGANIZATION  IS LINE SEQUENTIAL
+               FILE STATUS   IS CHKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -65,6 +82,18 @@
                10  KSDS-ALTKEY2        PIC  X(10).
                10  FILLER              PIC  X(40).
 
+      *****************************************************************
+      *  CHECKPOINT-FILE (DD CHKPTFIL) holds a single, periodically   *
+      *  rewritten record recording the last key read and the count   *
+      *  so far, so a PARM of RESTART can pick a rerun back up rather  *
+      *  than re-listing records already displayed.                   *
+      *****************************************************************
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CHKPT-KEY-TYPE           PIC  X(04).
+           05  CHKPT-LAST-KEY           PIC  X(20).
+           05  CHKPT-CNT                PIC  9(05).
+
        WORKING-STORAGE SECTION.
 
        01  PROGRAM-FIELDS.
@@ -86,6 +115,47 @@
            05  FILLER        REDEFINES XSTATUS.
                10  XSTATUS-2N          PIC  9(04) COMP.
 
+      *****************************************************************
+      *  PARM-TOKEN-FIELDS - PARM DATA IS SPACE-DELIMITED KEYWORD      *
+      *  TOKENS: ALT1 / ALT2 (OPTIONALLY =STARTING-KEY-VALUE),         *
+      *  RESTART, AND EXPECT=NNNNN.                                    *
+      *****************************************************************
+       01  PARM-TOKEN-FIELDS.
+           05  PARM-BUFFER              PIC  X(100).
+           05  PARM-TOKEN-TABLE.
+               10  PARM-TOKEN           PIC  X(20)  OCCURS 5 TIMES.
+           05  PARM-TOKEN-COUNT         PIC  9(02)  COMP.
+           05  PARM-TOKEN-IDX           PIC  9(02)  COMP.
+           05  ALT-MODE                 PIC  X(01)  VALUE SPACE.
+               88  ALT-MODE-NONE            VALUE SPACE.
+               88  ALT-MODE-1               VALUE '1'.
+               88  ALT-MODE-2               VALUE '2'.
+           05  START-KEY-SW             PIC  X(01)  VALUE SPACE.
+               88  START-KEY-GIVEN          VALUE 'Y'.
+           05  START-KEY-VALUE          PIC  X(20).
+           05  RESTART-SW               PIC  X(01)  VALUE SPACE.
+               88  RESTART-REQUESTED        VALUE 'Y'.
+           05  EXPECT-SW                PIC  X(01)  VALUE SPACE.
+               88  EXPECT-GIVEN             VALUE 'Y'.
+           05  EXPECT-CNT               PIC  9(05).
+           05  EXPECT-CNT-EDIT          PIC  ZZZZ9.
+           05  RECONCILE-MESSAGE        PIC  X(60).
+
+      *****************************************************************
+      *  CHECKPOINT-FIELDS - CONTROL FIELDS FOR THE RESTART            *
+      *  CHECKPOINT DATASET (SEE CHECKPOINT-FILE ABOVE).                *
+      *****************************************************************
+       01  CHECKPOINT-FIELDS.
+           05  CHKPT-STATUS             PIC  X(02).
+           05  CHKPT-OPEN-SW            PIC  X(01).
+           05  CHKPT-WRITE-INTERVAL     PIC  9(05) COMP-3 VALUE 100.
+           05  CHKPT-DIVIDE-QUOTIENT    PIC  9(05) COMP-3.
+           05  CHKPT-DIVIDE-REMAINDER   PIC  9(05) COMP-3.
+           05  LAST-KEY-READ            PIC  X(20).
+           05  CHKPT-SAVE-KEY-TYPE      PIC  X(04).
+           05  CHKPT-SAVE-LAST-KEY      PIC  X(20).
+           05  CHKPT-SAVE-CNT           PIC  9(05).
+
        01  WORK-BUFFER                 PIC  X(80).
 
        LINKAGE SECTION.
@@ -112,6 +182,11 @@
                DISPLAY 'MFJDEM10 PARM: ' PARM-DATA        UPON SYSOUT
                DISPLAY 'MFJDEM10 PARM: ' PARM-DATA        UPON CONSOLE.
 
+           PERFORM 0100-PARSE-PARM  THRU 0100-EXIT.
+
+           IF RESTART-REQUESTED
+               PERFORM 9150-READ-CHECKPOINT THRU 9150-EXIT.
+
            PERFORM 9100-OPEN-FILES   THRU 9100-EXIT.
 
            IF KSDS-OPEN-SW = 'Y'
@@ -129,6 +204,9 @@
            DISPLAY 'KSDSFILE RECORDS READ = ' DISPLAY-CNT UPON SYSOUT.
            DISPLAY 'KSDSFILE RECORDS READ = ' DISPLAY-CNT UPON CONSOLE.
 
+           IF EXPECT-GIVEN
+               PERFORM 9950-CHECK-EXPECTED-COUNT THRU 9950-EXIT.
+
            DISPLAY ' '                                    UPON SYSOUT.
            DISPLAY ' '                                    UPON CONSOLE.
            DISPLAY 'MFJDEM10 PROGRAM ENDED'               UPON SYSOUT.
@@ -139,6 +217,56 @@
            MOVE WS-RCODE               TO RETURN-CODE.
            GOBACK.
 
+      *****************************************************************
+      *  0100-PARSE-PARM SPLITS PARM-DATA INTO SPACE-DELIMITED         *
+      *  TOKENS AND HANDS EACH ONE TO 0110-PARSE-ONE-TOKEN.            *
+      *****************************************************************
+       0100-PARSE-PARM.
+
+           MOVE SPACES                 TO PARM-BUFFER.
+           MOVE SPACES                 TO PARM-TOKEN-TABLE.
+           MOVE 0                      TO PARM-TOKEN-COUNT.
+
+           IF PARM-LEN NOT = 0
+               MOVE PARM-DATA(1:PARM-LEN) TO PARM-BUFFER
+               UNSTRING PARM-BUFFER   DELIMITED BY ALL SPACE
+                   INTO PARM-TOKEN(1) PARM-TOKEN(2) PARM-TOKEN(3)
+                        PARM-TOKEN(4) PARM-TOKEN(5)
+                   TALLYING IN PARM-TOKEN-COUNT.
+
+           PERFORM 0110-PARSE-ONE-TOKEN THRU 0110-EXIT
+               VARYING PARM-TOKEN-IDX FROM 1 BY 1
+                   UNTIL PARM-TOKEN-IDX > PARM-TOKEN-COUNT.
+
+       0100-EXIT.
+           EXIT.
+
+       0110-PARSE-ONE-TOKEN.
+
+           IF PARM-TOKEN(PARM-TOKEN-IDX)(1:4) = 'ALT1'
+               SET ALT-MODE-1 TO TRUE
+               IF PARM-TOKEN(PARM-TOKEN-IDX)(5:1) = '='
+                   MOVE PARM-TOKEN(PARM-TOKEN-IDX)(6:15)
+                                       TO START-KEY-VALUE
+                   SET START-KEY-GIVEN TO TRUE
+           ELSE
+           IF PARM-TOKEN(PARM-TOKEN-IDX)(1:4) = 'ALT2'
+               SET ALT-MODE-2 TO TRUE
+               IF PARM-TOKEN(PARM-TOKEN-IDX)(5:1) = '='
+                   MOVE PARM-TOKEN(PARM-TOKEN-IDX)(6:15)
+                                       TO START-KEY-VALUE
+                   SET START-KEY-GIVEN TO TRUE
+           ELSE
+           IF PARM-TOKEN(PARM-TOKEN-IDX)(1:7) = 'RESTART'
+               SET RESTART-REQUESTED TO TRUE
+           ELSE
+           IF PARM-TOKEN(PARM-TOKEN-IDX)(1:7) = 'EXPECT='
+               MOVE PARM-TOKEN(PARM-TOKEN-IDX)(8:5) TO EXPECT-CNT
+               SET EXPECT-GIVEN TO TRUE.
+
+       0110-EXIT.
+           EXIT.
+
        1000-PROCESS-FILES.
 
            READ KSDS-FILE            INTO WORK-BUFFER.
@@ -147,6 +275,8 @@
                MOVE '00'               TO KSDS-STATUS
                ADD 1                   TO KSDS-CNT
                DISPLAY WORK-BUFFER                        UPON SYSOUT
+               PERFORM 9170-SAVE-LAST-KEY    THRU 9170-EXIT
+               PERFORM 9180-CHECKPOINT-DUE   THRU 9180-EXIT
            ELSE
                IF KSDS-STATUS = '10'
                    GO TO 1000-EXIT
@@ -172,13 +302,21 @@
                PERFORM 9900-FILE-ERR THRU 9900-EXIT
                GO TO 9100-EXIT.
 
-           IF PARM-LEN = 0
-           OR PARM-DATA NOT = ('ALT1' AND 'ALT2')
+           PERFORM 9105-OPEN-CHECKPOINT THRU 9105-EXIT.
+
+           IF RESTART-REQUESTED
+               PERFORM 9106-START-FROM-CHECKPOINT THRU 9106-EXIT
+               GO TO 9100-EXIT.
+
+           IF ALT-MODE-NONE
                GO TO 9100-EXIT.
 
            MOVE LOW-VALUES             TO KSDS-RECORD.
 
-           IF PARM-DATA = 'ALT1'
+           IF START-KEY-GIVEN
+               PERFORM 9107-MOVE-STARTING-KEY THRU 9107-EXIT.
+
+           IF ALT-MODE-1
                START KSDS-FILE KEY GREATER KSDS-ALTKEY1
            ELSE
                START KSDS-FILE KEY GREATER KSDS-ALTKEY2.
@@ -192,6 +330,60 @@
        9100-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  9105-OPEN-CHECKPOINT OPENS THE CHECKPOINT DATASET FOR THIS    *
+      *  RUN'S PERIODIC WRITES. A FAILURE TO OPEN IT (E.G. THE DD IS   *
+      *  NOT ALLOCATED) JUST DISABLES CHECKPOINTING FOR THIS RUN       *
+      *  RATHER THAN FAILING THE LISTING ITSELF.                       *
+      *****************************************************************
+       9105-OPEN-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '00'
+               MOVE 'Y'                TO CHKPT-OPEN-SW
+           ELSE
+               MOVE SPACES             TO CHKPT-OPEN-SW.
+
+       9105-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9106-START-FROM-CHECKPOINT RESUMES THE PRIOR RUN'S            *
+      *  TRAVERSAL FROM THE LAST KEY IT SAVED, ON WHICHEVER KEY THAT   *
+      *  CHECKPOINT WAS TAKEN AGAINST.                                 *
+      *****************************************************************
+       9106-START-FROM-CHECKPOINT.
+
+           IF ALT-MODE-1
+               MOVE CHKPT-SAVE-LAST-KEY(1:10) TO KSDS-ALTKEY1
+               START KSDS-FILE KEY GREATER KSDS-ALTKEY1
+           ELSE
+           IF ALT-MODE-2
+               MOVE CHKPT-SAVE-LAST-KEY(1:10) TO KSDS-ALTKEY2
+               START KSDS-FILE KEY GREATER KSDS-ALTKEY2
+           ELSE
+               MOVE CHKPT-SAVE-LAST-KEY       TO KSDS-KEY
+               START KSDS-FILE KEY GREATER KSDS-KEY.
+
+           IF KSDS-STATUS NOT = '00'
+               MOVE 'KSDSFILE'         TO FILEERR-DDNAME
+               MOVE 'START'            TO FILEERR-ACTION
+               MOVE KSDS-STATUS        TO FILEERR-STATUS
+               PERFORM 9900-FILE-ERR THRU 9900-EXIT.
+
+       9106-EXIT.
+           EXIT.
+
+       9107-MOVE-STARTING-KEY.
+
+           IF ALT-MODE-1
+               MOVE START-KEY-VALUE(1:10)  TO KSDS-ALTKEY1
+           ELSE
+               MOVE START-KEY-VALUE(1:10)  TO KSDS-ALTKEY2.
+
+       9107-EXIT.
+           EXIT.
+
        9110-CLOSE-FILES.
 
            IF KSDS-OPEN-SW = 'Y'
@@ -204,9 +396,102 @@
                    MOVE KSDS-STATUS    TO FILEERR-STATUS
                    PERFORM 9900-FILE-ERR  THRU 9900-EXIT.
 
+           IF CHKPT-OPEN-SW = 'Y'
+               PERFORM 9190-WRITE-CHECKPOINT THRU 9190-EXIT
+               CLOSE CHECKPOINT-FILE
+               MOVE SPACES             TO CHKPT-OPEN-SW.
+
        9200-EXIT.
            EXIT.
 
+      *****************************************************************
+      *  9150-READ-CHECKPOINT READS THE CHECKPOINT DATASET LEFT BY A   *
+      *  PRIOR RUN. THE FILE IS A SEQUENTIAL LOG OF SNAPSHOTS, SO THE  *
+      *  LAST RECORD READ IS THE MOST RECENT ONE. A MISSING OR EMPTY   *
+      *  CHECKPOINT FILE JUST FALLS BACK TO A FULL RUN FROM THE TOP,   *
+      *  THE SAME WAY LOAD-DEFAULT-STYLE FALLBACKS WORK ELSEWHERE.     *
+      *****************************************************************
+       9150-READ-CHECKPOINT.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CHKPT-STATUS = '00'
+               PERFORM 9160-READ-ONE-CHECKPOINT THRU 9160-EXIT
+                   UNTIL CHKPT-STATUS NOT = '00'
+               CLOSE CHECKPOINT-FILE
+               MOVE CHKPT-SAVE-CNT     TO KSDS-CNT
+               IF CHKPT-SAVE-KEY-TYPE = 'ALT1'
+                   SET ALT-MODE-1 TO TRUE
+               ELSE
+               IF CHKPT-SAVE-KEY-TYPE = 'ALT2'
+                   SET ALT-MODE-2 TO TRUE
+               ELSE
+                   SET ALT-MODE-NONE TO TRUE
+           ELSE
+               MOVE SPACES             TO RESTART-SW.
+
+       9150-EXIT.
+           EXIT.
+
+       9160-READ-ONE-CHECKPOINT.
+
+           READ CHECKPOINT-FILE.
+           IF CHKPT-STATUS = '00'
+               MOVE CHKPT-KEY-TYPE     TO CHKPT-SAVE-KEY-TYPE
+               MOVE CHKPT-LAST-KEY     TO CHKPT-SAVE-LAST-KEY
+               MOVE CHKPT-CNT          TO CHKPT-SAVE-CNT.
+
+       9160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9170-9190 MAINTAIN THE CHECKPOINT DATASET AS KSDS-FILE IS     *
+      *  READ - THE LAST KEY SUCCESSFULLY READ IS SAVED EVERY RECORD,  *
+      *  AND A NEW CHECKPOINT SNAPSHOT IS WRITTEN EVERY               *
+      *  CHKPT-WRITE-INTERVAL RECORDS SO A RESTART LOSES AT MOST ONE   *
+      *  INTERVAL'S WORTH OF PROGRESS.                                 *
+      *****************************************************************
+       9170-SAVE-LAST-KEY.
+
+           IF ALT-MODE-1
+               MOVE KSDS-ALTKEY1       TO LAST-KEY-READ
+           ELSE
+           IF ALT-MODE-2
+               MOVE KSDS-ALTKEY2       TO LAST-KEY-READ
+           ELSE
+               MOVE KSDS-KEY           TO LAST-KEY-READ.
+
+       9170-EXIT.
+           EXIT.
+
+       9180-CHECKPOINT-DUE.
+
+           IF CHKPT-OPEN-SW = 'Y'
+               DIVIDE KSDS-CNT BY CHKPT-WRITE-INTERVAL
+                   GIVING CHKPT-DIVIDE-QUOTIENT
+                   REMAINDER CHKPT-DIVIDE-REMAINDER
+               IF CHKPT-DIVIDE-REMAINDER = 0
+                   PERFORM 9190-WRITE-CHECKPOINT THRU 9190-EXIT.
+
+       9180-EXIT.
+           EXIT.
+
+       9190-WRITE-CHECKPOINT.
+
+           IF ALT-MODE-1
+               MOVE 'ALT1'             TO CHKPT-KEY-TYPE
+           ELSE
+           IF ALT-MODE-2
+               MOVE 'ALT2'             TO CHKPT-KEY-TYPE
+           ELSE
+               MOVE SPACES             TO CHKPT-KEY-TYPE.
+           MOVE LAST-KEY-READ          TO CHKPT-LAST-KEY.
+           MOVE KSDS-CNT               TO CHKPT-CNT.
+           WRITE CHECKPOINT-RECORD.
+
+       9190-EXIT.
+           EXIT.
+
        9900-FILE-ERR.
 
            MOVE 16                     TO WS-RCODE.
@@ -231,4 +516,28 @@
 
        9900-EXIT.
            EXIT.
+
+      *****************************************************************
+      *  9950-CHECK-EXPECTED-COUNT COMPARES THE FINAL KSDS-CNT TO AN   *
+      *  OPTIONAL PARM-SUPPLIED CONTROL TOTAL SO A TRUNCATED EXTRACT   *
+      *  FAILS THE JOB STEP INSTEAD OF LOOKING LIKE A CLEAN RUN.        *
+      *****************************************************************
+       9950-CHECK-EXPECTED-COUNT.
+
+           IF KSDS-CNT NOT = EXPECT-CNT
+               MOVE 16                 TO WS-RCODE
+               MOVE EXPECT-CNT         TO EXPECT-CNT-EDIT
+               MOVE SPACES             TO RECONCILE-MESSAGE
+               STRING 'RECORD COUNT MISMATCH - EXPECTED '
+                                          DELIMITED BY SIZE
+                      EXPECT-CNT-EDIT     DELIMITED BY SIZE
+                      ' GOT '             DELIMITED BY SIZE
+                      DISPLAY-CNT         DELIMITED BY SIZE
+                  INTO RECONCILE-MESSAGE
+               DISPLAY ' '                                UPON SYSOUT
+               DISPLAY RECONCILE-MESSAGE                  UPON SYSOUT
+               DISPLAY RECONCILE-MESSAGE                  UPON CONSOLE.
+
+       9950-EXIT.
+           EXIT.
            
\ No newline at end of file
