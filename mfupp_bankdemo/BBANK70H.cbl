@@ -0,0 +1,91 @@
+      $set sourceformat"variable"
+       program-id. BBANK70H.
+
+      *> Help text for the BBANK70P loan calculator screen(s), linked
+      *> to from BBANK70P when PF1 is pressed. Text lives in
+      *> BBANK70H.HLP (mapset name in columns 1-7, help line in the
+      *> rest of the record) instead of being coded into this program,
+      *> so the wording tellers see can be edited directly by our team
+      *> without a recompile.
+       input-output section.
+       file-control.
+           select help-text-file assign to "BBANK70H.HLP"
+               organization is line sequential
+               file status is WS-Help-File-Status.
+
+       data division.
+       file section.
+       fd  help-text-file.
+       01  help-text-record         pic x(58).
+
+       working-storage section.
+       01 WS-Help-File-Status       pic xx.
+       01 WS-Help-Record-Mapset     pic x(7).
+       01 WS-Help-Record-Text       pic x(50).
+       01 WS-Help-Lines-Found       pic 9(2) value 0.
+
+       linkage section.
+       01 DFHCOMMAREA.
+           05 CA-Last-Mapset            pic x(7).
+           05 CA-Aid-Status             pic x.
+           05 CA-Error-Msg              pic x(60).
+           05 CA-Scr70-Amount           pic x(7).
+           05 CA-Scr70-Rate             pic x(7).
+           05 CA-Scr70-Term             pic x(5).
+           05 CA-Scr70-Mode             pic x.
+           05 CA-Calc-Work-Amount       pic 9(7).
+           05 CA-Calc-Work-Rate         pic 9(3)v99.
+           05 CA-Calc-Work-Term         pic 9(3).
+           05 CA-Calc-Work-Payment      pic $$$$$$9.99.
+           05 CA-Calc-Work-Payment-N    pic s9(7)v99 comp-3.
+           05 CA-Help-Status            pic x.
+               88 CA-Help-Found             value "F".
+               88 CA-Help-Not-Found         value "N".
+           05 CA-Help01O-Line occurs 19 times pic x(50).
+
+       procedure division.
+       start-of-code.
+           move spaces to CA-Help01O-Line(1)
+           perform varying WS-Help-Lines-Found from 2 by 1
+               until WS-Help-Lines-Found > 19
+               move spaces to CA-Help01O-Line(WS-Help-Lines-Found)
+           end-perform
+
+           move 0 to WS-Help-Lines-Found
+           perform load-help-lines-for-mapset
+
+           if WS-Help-Lines-Found > 0
+               set CA-Help-Found to true
+           else
+               set CA-Help-Not-Found to true
+           end-if
+
+           exec cics
+               return
+           end-exec
+           .
+
+       load-help-lines-for-mapset section.
+           open input help-text-file
+           if WS-Help-File-Status equal "00"
+               perform read-one-help-record
+                   until WS-Help-File-Status not equal "00"
+                       or WS-Help-Lines-Found equal 19
+               close help-text-file
+           end-if
+           .
+
+       read-one-help-record.
+           read help-text-file into help-text-record
+           if WS-Help-File-Status equal "00"
+               move help-text-record(1:7) to WS-Help-Record-Mapset
+               move help-text-record(9:50) to WS-Help-Record-Text
+               if WS-Help-Record-Mapset equal CA-Last-Mapset
+                   add 1 to WS-Help-Lines-Found
+                   move WS-Help-Record-Text
+                       to CA-Help01O-Line(WS-Help-Lines-Found)
+               end-if
+           end-if
+           .
+
+       end program BBANK70H.
