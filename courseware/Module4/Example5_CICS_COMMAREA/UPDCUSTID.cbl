@@ -1,5 +1,5 @@
       *> Update the customer with information given current operating
-      *>  Mode, ie: MAINTENANCE, ABORT or NORMAL 
+      *>  Mode, ie: MAINTENANCE, ABORT or NORMAL
        Program-Id. UPDCUSTID.
 
        Environment Division.
@@ -9,19 +9,49 @@
        Working-Storage Section.
        01 WS-InMode                Pic x(60).
        01 WS-MSG-MAINTENANCE       pic x(80)
-         value "CUSTOMER UPDATE MAINTENANCE MODE ACTIVE (RETRY LATER)". 
+         value "CUSTOMER UPDATE MAINTENANCE MODE ACTIVE (RETRY LATER)".
        01 WS-MSG-ABORT       pic x(80)
-         value "CUSTOMER UPDATE ABORTED".           
+         value "CUSTOMER UPDATE ABORTED".
        01 WS-MSG-NORMAL       pic x(80)
-         value "CUSTOMER UPDATE OKAY".           
+         value "CUSTOMER UPDATE OKAY".
+       01 WS-MSG-NORMAL-FAILED  pic x(80)
+         value "CUSTOMER UPDATE FAILED".
+       01 WS-MSG-UNKNOWN     pic x(80)
+         value "CUSTOMER UPDATE - UNRECOGNIZED MODE".
+
+       01 WS-Update-Status         pic x.
+           88 WS-Update-OK             value "Y".
+           88 WS-Update-Failed         value "N".
+
+      *> one line per MAINTENANCE-mode rejection, written to the
+      *> MAIQ transient-data queue so the update can be retried once
+      *> maintenance mode is lifted instead of relying on the
+      *> operator remembering to redo it.
+       01 WS-Maint-Log-Rec.
+           05 WS-Maint-Log-TermId  Pic x(4).
+           05 WS-Maint-Log-Date    Pic S9(7) Comp-3.
+           05 WS-Maint-Log-Time    Pic S9(7) Comp-3.
+           05 WS-Maint-Log-CustId  Pic 9(9).
+
+       exec sql include sqlca end-exec.
+
+       exec sql begin declare section end-exec.
+           01 ws-customer-id       pic 9(9).
+           01 ws-new-lastname      pic x(40).
+       exec sql end declare section end-exec.
+
        Linkage Section.
        01  DFHCOMMAREA.
-         05  Filler                Pic X(1)
-             Occurs 1 To 32767 Times Depending On EIBCALEN.       
+         05  CA-Mode                Pic X(11).
+         05  CA-Customer-Id         Pic 9(9).
+         05  CA-New-Lastname        Pic X(40).
+
        Procedure Division.
        send-maint-message-for-customer-id-update section.
            Move Spaces to WS-InMode
-           Move DFHCOMMAREA(1:EIBCALEN) TO WS-InMode
+           if EIBCALEN > 0
+               Move CA-Mode TO WS-InMode
+           end-if
            evaluate WS-InMode
                when "MAINTENANCE"
                    EXEC CICS
@@ -29,6 +59,7 @@
                        ERASE
                        FREEKB
                    END-EXEC
+                   perform log-maintenance-rejection
                when "ABORT"
                    EXEC CICS
                        SEND TEXT FROM(WS-MSG-ABORT)
@@ -36,15 +67,84 @@
                        FREEKB
                    END-EXEC
                when "NORMAL"
+                   perform update-customer-record
+                   if WS-Update-OK
+                       EXEC CICS
+                           SEND TEXT FROM(WS-MSG-NORMAL)
+                           ERASE
+                           FREEKB
+                       END-EXEC
+                   else
+                       EXEC CICS
+                           SEND TEXT FROM(WS-MSG-NORMAL-FAILED)
+                           ERASE
+                           FREEKB
+                       END-EXEC
+                   end-if
+               when other
                    EXEC CICS
-                       SEND TEXT FROM(WS-MSG-NORMAL)
+                       SEND TEXT FROM(WS-MSG-UNKNOWN)
                        ERASE
                        FREEKB
-                   END-EXEC                   
+                   END-EXEC
+                   perform unrecognized-mode-return
            end-evaluate
+
+           EXEC CICS
+               RETURN
+           END-EXEC
            .
 
-       leave-now section.
-           Goback.
+      *> carries out the customer-id update NORMAL mode only used to
+      *> announce - the caller's new last name for CA-Customer-Id is
+      *> written to the customers table the same way getCustomerId
+      *> reads it. A commarea too short to hold CA-Customer-Id and
+      *> CA-New-Lastname (a legacy or malformed caller) is rejected
+      *> the same way an unrecognized mode is, rather than trusting
+      *> whatever bytes happen to follow the caller's actual data.
+       update-customer-record section.
+           if EIBCALEN < LENGTH OF DFHCOMMAREA
+               set WS-Update-Failed to true
+           else
+               move CA-Customer-Id to ws-customer-id
+               move CA-New-Lastname to ws-new-lastname
+
+               EXEC SQL
+                   UPDATE customers
+                      SET LastName = :ws-new-lastname
+                    WHERE Id = :ws-customer-id
+               END-EXEC
+
+               if SQLCODE equal 0
+                   set WS-Update-OK to true
+               else
+                   set WS-Update-Failed to true
+               end-if
+           end-if
+           .
+
+      *> DFHCOMMAREA arrived blank, or with a mode this transaction
+      *> doesn't recognize - nothing further needs doing beyond the
+      *> WS-MSG-UNKNOWN already sent; the task ends through the
+      *> shared CICS RETURN at the bottom of
+      *> send-maint-message-for-customer-id-update the same way every
+      *> other mode does.
+       unrecognized-mode-return section.
+           continue
+           .
+
+       log-maintenance-rejection section.
+           Move Spaces to WS-Maint-Log-Rec
+           Move EIBTRMID to WS-Maint-Log-TermId
+           Move EIBDATE to WS-Maint-Log-Date
+           Move EIBTIME to WS-Maint-Log-Time
+           Move CA-Customer-Id to WS-Maint-Log-CustId
+           EXEC CICS
+               WRITEQ TD
+               QUEUE('MAIQ')
+               FROM(WS-Maint-Log-Rec)
+               LENGTH(LENGTH OF WS-Maint-Log-Rec)
+           END-EXEC
+           .
 
        End Program UPDCUSTID.
