@@ -21,6 +21,8 @@
            78 sort-by-name                     value 2.
            78 sort-by-region                   value 3.
            78 sort-by-state                    value 4.
+           78 sort-by-region-then-name         value 5.
+           78 save-sort-order                  value 6.
 
        01 end-of-file-flag              pic 9.
            88 end-of-file                      value 1.
@@ -28,14 +30,14 @@
        01 end-of-actions-flag           pic 9.
            88 end-of-actions                   value 1.
 
-       01 sales-rec            occurs 100 times.
+       01 sales-rec            occurs 1 to 2000 times
+               depending on number-of-records
+               indexed by indx.
            03 sales-rec-name               pic x(20).
            03 sales-rec-region             pic x(4).
            03 sales-rec-state              pic x(2).
 
-       01 indx                     pic 99   comp-5.
-
-       01 array-max                pic 99   comp-5 value 100.
+       01 dup-idx                  pic 9(4)   comp-5.
 
        procedure division.
 
@@ -54,6 +56,7 @@
            move version-no to ds-version-no
            move "saledata" to ds-set-name
            perform initialize-data-block
+           perform check-duplicate-names
            move zero to end-of-actions-flag.
 
        initialize-data-block.
@@ -65,12 +68,38 @@
                read sales-data at end
                    move 1 to end-of-file-flag
                not at end
-                   add 1 to indx
-                   move sales-rep to sales-name(indx)
-                   move sales-office to sales-region(indx)
-                   move sales-loc-state to sales-state(indx)
-                   add 1 to number-of-records
+                   if number-of-records >= sales-table-max
+                       display "WARNING: saledata.asc has more than "
+                               sales-table-max
+                               " records - extra rows ignored"
+                       move 1 to end-of-file-flag
+                   else
+                       add 1 to indx
+                       move sales-rep to sales-name(indx)
+                       move sales-office to sales-region(indx)
+                       move sales-loc-state to sales-state(indx)
+                       add 1 to number-of-records
+                   end-if
                end-read
+           end-perform
+           close sales-data.
+
+      *> flags reps that share a name (a duplicate load or two reps
+      *> genuinely sharing a name) so a doubled row shows up here
+      *> instead of only being noticed later as a doubled row in a
+      *> region report.
+       check-duplicate-names.
+           perform varying indx from 1 by 1
+                   until indx >= number-of-records
+               compute dup-idx = indx + 1
+               perform varying dup-idx from dup-idx by 1
+                       until dup-idx > number-of-records
+                   if sales-name(indx) not = spaces
+                           and sales-name(indx) = sales-name(dup-idx)
+                       display "WARNING: duplicate sales rep name on "
+                               "load - " sales-name(indx)
+                   end-if
+               end-perform
            end-perform.
 
        process-actions.
@@ -84,6 +113,10 @@
                    perform sort-by-region-routine
                when action-code = sort-by-state
                    perform sort-by-state-routine
+               when action-code = sort-by-region-then-name
+                   perform sort-by-region-then-name-routine
+               when action-code = save-sort-order
+                   perform save-sort-order-routine
            end-evaluate
            if not end-of-actions
                perform call-screen-manager.
@@ -106,9 +139,36 @@
            sort sales-rec on ascending sales-rec-state
            perform fill-data-block-from-rec.
 
+      *> sorts region-then-name within region, so "who covers which
+      *> accounts within a region" no longer needs a sort-by-region
+      *> pass followed by a manual scan for name order inside it.
+       sort-by-region-then-name-routine.
+           perform initialize-array
+           perform fill-rec-from-data-block
+           sort sales-rec on ascending sales-rec-region
+                            ascending sales-rec-name
+           perform fill-data-block-from-rec.
+
+      *> rewrites saledata.asc in whatever order the data-block is
+      *> currently sorted into, so a sort actually sticks between
+      *> sessions instead of reverting to load order every reopen.
+       save-sort-order-routine.
+           perform save-data-block-to-file.
+
+       save-data-block-to-file.
+           open output sales-data
+           perform varying indx from 1 by 1
+                   until indx > number-of-records
+               move sales-name(indx) to sales-rep
+               move sales-region(indx) to sales-office
+               move sales-state(indx) to sales-loc-state
+               write sales-data-record
+           end-perform
+           close sales-data.
+
        initialize-array.
            perform varying indx from 1 by 1
-                   until indx > array-max
+                   until indx > number-of-records
                move high-values to sales-rec-name(indx)
                move high-values to sales-rec-region(indx)
                move high-values to sales-rec-state(indx)
@@ -137,4 +197,3 @@
                set end-of-actions to true
                move 0 to action
            end-if.
-
