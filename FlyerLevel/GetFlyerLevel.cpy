@@ -0,0 +1,31 @@
+      *>----------------------------------------------------------------
+      *> GetFlyerLevel.cpy - shared layout for the frequent-flyer
+      *> award-level lookup. COPYied under both a linkage prefix
+      *> (GetFlyerLevel.cbl) and a working-storage prefix
+      *> (MFUT_TESTFLYER.cbl) via REPLACING ==:prefix:==.
+      *>
+      *> :prefix:-flyer-info carries the level in and out on the same
+      *> reference the caller already passes, so the prior-tier and
+      *> tier-changed fields below ride along on the existing 2-param
+      *> CALL "GetFlyerLevel" shape without changing its signature.
+      *>----------------------------------------------------------------
+       01 td-flyer-status               pic x(8) is typedef.
+       01 td-flyer-status-points        pic 9(7) is typedef.
+
+       01 :prefix:-flyer-info.
+           03 :prefix:-award-level      type td-flyer-status.
+           03 :prefix:-award-points     type td-flyer-status-points.
+           03 :prefix:-prior-award-level    type td-flyer-status.
+           03 :prefix:-tier-changed-flag    pic x.
+               88 :prefix:-tier-has-changed     value "Y".
+
+      *> one flight/points-earning activity entry, used by the
+      *> points-expiration/decay pass to age points out of the total.
+       01 :prefix:-flyer-activity.
+           03 :prefix:-activity-count       pic 9(4) comp-5.
+           03 :prefix:-activity-entry
+                   occurs 1 to 500 times
+                   depending on :prefix:-activity-count
+                   indexed by :prefix:-activity-idx.
+               05 :prefix:-activity-date    pic 9(8).
+               05 :prefix:-activity-points  type td-flyer-status-points.
