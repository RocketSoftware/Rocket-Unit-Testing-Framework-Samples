@@ -0,0 +1,49 @@
+       program-id. GetFlyerLevelDecay.
+       working-storage section.
+       01 ws-as-of-ymd.
+           03 ws-as-of-year        pic 9999.
+           03 ws-as-of-month       pic 99.
+           03 ws-as-of-day         pic 99.
+       01 ws-activity-ymd.
+           03 ws-activity-year     pic 9999.
+           03 ws-activity-month    pic 99.
+           03 ws-activity-day      pic 99.
+       01 ws-months-elapsed        pic s9(5).
+       01 ws-zero-extra-points     pic 9(7) value 0.
+       linkage section.
+       copy "GetFlyerLevel.cpy" replacing ==:prefix:== by ==lnk==.
+       01 lnk-as-of-date           pic 9(8).
+       procedure division using lnk-flyer-info,
+                                 lnk-flyer-activity,
+                                 lnk-as-of-date.
+      ******************************************************************
+      * GetFlyerLevelDecay - companion batch routine to GetFlyerLevel.
+      * Recomputes lnk-award-points from only the activity entries
+      * still inside the 24-month rolling window as of lnk-as-of-date,
+      * ageing out points earned outside that window, then calls
+      * GetFlyerLevel to re-bucket the tier from the surviving total.
+      ******************************************************************
+       age-out-expired-points.
+           move lnk-as-of-date to ws-as-of-ymd
+           move 0 to lnk-award-points
+
+           perform add-if-not-expired
+               varying lnk-activity-idx from 1 by 1
+               until lnk-activity-idx > lnk-activity-count
+
+           call "GetFlyerLevel" using by reference lnk-flyer-info
+                                       by reference ws-zero-extra-points
+           end-call
+
+           goback.
+
+       add-if-not-expired.
+           move lnk-activity-date (lnk-activity-idx) to ws-activity-ymd
+           compute ws-months-elapsed =
+                   (ws-as-of-year * 12 + ws-as-of-month) -
+                   (ws-activity-year * 12 + ws-activity-month)
+           if ws-months-elapsed <= 24
+               add lnk-activity-points (lnk-activity-idx)
+                       to lnk-award-points
+           end-if.
+       end program "GetFlyerLevelDecay".
