@@ -0,0 +1,118 @@
+      ****************************************************************
+      *<CR_S_T_B\>
+      *
+      * Copyright (C) Open Text 1984 - 2019 or one of its affiliates.
+      * The only warranties for products and services of Open Text and
+      * its affiliates and licensors ("Open Text") are set forth in
+      * the express warranty statements accompanying such products and
+      * services. Nothing herein should be construed as constituting an
+      * additional warranty. Open Text shall not be liable for technical
+      * or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+      * Contains Confidential Information. Except as specifically indicated
+      * otherwise, a valid license is required for possession, use or copying.
+      * Consistent with FAR 12.211 and 12.212, Commercial Computer Software,
+      * Computer Software Documentation, and Technical Data for Commercial
+      * Items are licensed to the U.S. Government under vendor's standard
+      * commercial license.
+      *
+      *<CR_S_T_E\>
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ABENDALRT.
+
+      ****************************************************************
+      ***  PROGRAM: ABENDALRT.CBL
+      ***  CONTROL: CALLED FROM A JOB STREAM'S OWN STEP(S), NOT
+      ***           SCHEDULED DIRECTLY
+      ***
+      ***  DESC   : REUSABLE ABEND-WATCH WRAPPER. A CALLING JOB STEP
+      ***           PASSES THE JOB/STEP NAME AND THE CONDITION CODE
+      ***           IT OBSERVED (THE SAME S806 "PROGRAM NOT FOUND" AND
+      ***           S422 "DUPLICATE DATASET" CASES THE MFJDEM03/MFJDEM04
+      ***           DEMOS EXERCISE), AND THIS PROGRAM RAISES A CONSOLE
+      ***           ALERT WHEN THE CODE MATCHES ONE OF THE WATCHED
+      ***           ABEND CONDITIONS - CARRYING THE SAME ALERT TEXT
+      ***           OPERATIONS' EMAIL/PAGE FORWARDER IS CONFIGURED TO
+      ***           PICK UP FROM THE CONSOLE LOG, SO A FAILED JOB GETS
+      ***           NOTICED WITHOUT SOMEONE HAVING TO SPOT IT IN THE
+      ***           SCHEDULER'S JOB LOG.
+      ***
+      ***  INPUTS : ALERT-PARM (JOB NAME, STEP NAME, CONDITION TYPE
+      ***           AND CODE, VIA LINKAGE)
+      ***
+      ***  OUTPUTS: CONSOLE ALERT MESSAGE (WHEN THE CODE IS WATCHED)
+      ***           ALERT-RAISED-SW SET FOR THE CALLER TO INSPECT
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-FIELDS.
+           05  I                       PIC  9(02) COMP.
+           05  ALERT-MESSAGE           PIC  X(80).
+
+      *****************************************************************
+      *  WATCHED-CODE-TABLE LISTS THE ABEND CONDITIONS THIS SHOP HAS   *
+      *  DECIDED ARE WORTH PAGING OPERATIONS FOR. ADDING A NEW ONE IS  *
+      *  A TABLE ENTRY, NOT A CODE CHANGE.                             *
+      *****************************************************************
+       01  WATCHED-CODE-FIELDS.
+           05  WATCHED-CODE-CNT        PIC  9(02) COMP   VALUE  2.
+           05  WATCHED-CODE-TABLE.
+               10  FILLER              PIC  X(03) VALUE  '806'.
+               10  FILLER              PIC  X(03) VALUE  '422'.
+           05  WATCHED-CODE  REDEFINES WATCHED-CODE-TABLE
+                                       PIC  X(03) OCCURS 2 TIMES.
+
+       LINKAGE SECTION.
+
+       01  ALERT-PARM.
+           05  ALERT-JOB-NAME          PIC  X(08).
+           05  ALERT-STEP-NAME         PIC  X(08).
+           05  ALERT-COND-TYPE-SYS-SW  PIC  X(01).
+               88  ALERT-COND-TYPE-SYS     VALUE  'Y'.
+           05  ALERT-COND-CODE         PIC  X(03).
+           05  ALERT-RAISED-SW         PIC  X(01).
+               88  ALERT-RAISED            VALUE  'Y'.
+
+       PROCEDURE DIVISION           USING ALERT-PARM.
+
+       0000-MAINLINE.
+
+           MOVE SPACE                  TO ALERT-RAISED-SW.
+
+           IF NOT ALERT-COND-TYPE-SYS
+               GO TO 0000-EXIT.
+
+           PERFORM 1000-CHECK-WATCHED-CODES THRU 1000-EXIT
+               VARYING I FROM 1 BY 1 UNTIL I > WATCHED-CODE-CNT.
+
+       0000-EXIT.
+           GOBACK.
+
+       1000-CHECK-WATCHED-CODES.
+
+           IF ALERT-COND-CODE NOT EQUAL WATCHED-CODE (I)
+               GO TO 1000-EXIT.
+
+           MOVE SPACES                 TO ALERT-MESSAGE.
+           STRING '** ABEND ALERT ** JOB ' DELIMITED BY SIZE
+                  ALERT-JOB-NAME          DELIMITED BY SIZE
+                  ' STEP '                DELIMITED BY SIZE
+                  ALERT-STEP-NAME         DELIMITED BY SIZE
+                  ' COND=S'               DELIMITED BY SIZE
+                  ALERT-COND-CODE         DELIMITED BY SIZE
+                  ' - PAGING OPERATIONS'  DELIMITED BY SIZE
+              INTO ALERT-MESSAGE.
+           DISPLAY ALERT-MESSAGE                          UPON CONSOLE.
+           SET ALERT-RAISED            TO TRUE.
+           MOVE WATCHED-CODE-CNT       TO I.
+
+       1000-EXIT.
+           EXIT.
+
+       END PROGRAM ABENDALRT.
