@@ -20,9 +20,11 @@
        program-id. datechk.
       ********************************************************
       *    This subprogram validates dates input in either   *
-      *      EUROPEAN or USA format. The result is returned  *
-      *      as day-name, day, month-name, year.             *
+      *      EUROPEAN, USA or ISO format. The result is       *
+      *      returned as day-name, day, month-name, year.    *
       *    The program also calculates days since 1:1:1900   *
+      *    and, on a second entry point, the day count (and  *
+      *    business-day count) between two input dates.      *
       ********************************************************
        data division.
        working-storage section.
@@ -42,7 +44,7 @@
            88  leap-year   value 0.
        01  subscript                   pic 99.
            88  february    value 2.
-       01  quotient                    pic 9999.
+       01  quotient                    pic 9(8).
        01  working-date.
            03  work-day                pic 99.
            03  work-month              pic 99.
@@ -53,8 +55,34 @@
            03  days-to-date            pic 9(8).
            03  total-days              pic 9(8).
            03  current-date-integer    pic 9(8).
+           03  start-of-year-integer   pic 9(8).
+           03  start-of-year-date     pic 9(8).
        01  end-of-19th-century         pic 99999999.
 
+      *> working storage for the date-range/business-day entry point.
+       01  ws-range-date.
+           03 ws-range-day-or-month    pic 99.
+           03 filler                   pic x.
+           03 ws-range-month-or-day    pic 99.
+           03 filler                   pic x.
+           03 ws-range-year            pic 9999.
+       01  filler redefines ws-range-date.
+           03 ws-range-iso-year        pic 9999.
+           03 filler                   pic x.
+           03 ws-range-iso-month       pic 99.
+           03 filler                   pic x.
+           03 ws-range-iso-day         pic 99.
+       01  ws-range-work-day           pic 99.
+       01  ws-range-work-month         pic 99.
+       01  ws-range-work-year          pic 9999.
+       01  ws-range-ymd                pic 9(8).
+       01  ws-range-integer-date       pic 9(8).
+       01  ws-range-integer-1          pic 9(8).
+       01  ws-range-integer-2          pic 9(8).
+       01  ws-range-lo                 pic 9(8).
+       01  ws-range-hi                 pic 9(8).
+       01  ws-range-loop-date          pic 9(8).
+
        linkage section.
 
        01  input-date.
@@ -63,10 +91,17 @@
            03 input-month-or-day       pic 99.
            03 filler                   pic x.
            03 input-year               pic 9999.
+       01  filler redefines input-date.
+           03 iso-year                 pic 9999.
+           03 filler                   pic x.
+           03 iso-month                pic 99.
+           03 filler                   pic x.
+           03 iso-day                  pic 99.
 
        01  usa-or-uk                   pic x.
            88  usa     value  "U".
            88  uk      value  "E".
+           88  iso     value  "I".
 
        01  output-date.
            02  day-name                pic xxx.
@@ -76,25 +111,49 @@
                03  cent-no             pic xx.
                03  year-no             pic xx.
            02  days-since-jan-1-1900   pic x(8).
+           02  day-of-year             pic 999.
+           02  date-valid-flag         pic x.
+               88  date-is-valid           value "Y".
+               88  date-is-invalid         value "N".
+
+      *> second date, for the date-range/business-day entry point.
+       01  input-date-2.
+           03 input-day-or-month-2     pic 99.
+           03 filler                   pic x.
+           03 input-month-or-day-2     pic 99.
+           03 filler                   pic x.
+           03 input-year-2             pic 9999.
+
+       01  lnk-day-count                pic s9(8).
+       01  lnk-business-day-count       pic s9(8).
 
        procedure division using input-date, usa-or-uk, output-date.
        date-check section.
        prepare.
-           if uk move input-day-or-month to work-day
-                 move input-month-or-day to work-month
-           else  move "U" to usa-or-uk
-                 move input-day-or-month to work-month
-                 move input-month-or-day to work-day
-           end-if
-           move input-year to work-year.
+           move "Y" to date-valid-flag
+           if iso
+               move iso-day to work-day
+               move iso-month to work-month
+               move iso-year to work-year
+           else
+               if uk move input-day-or-month to work-day
+                     move input-month-or-day to work-month
+               else  move "U" to usa-or-uk
+                     move input-day-or-month to work-month
+                     move input-month-or-day to work-day
+               end-if
+               move input-year to work-year
+           end-if.
            move spaces to day-name
            move 0 TO days-since-jan-1-1900 total-days
+           move 0 to day-of-year
            move work-day to day-no
            move work-month to month-name
            move work-year to full-year-no.
 
-           if input-year not numeric
+           if work-year not numeric
                move spaces to year-no
+               move "N" to date-valid-flag
            else
                if work-year = 0
                    move 1 to leap-year-indicator
@@ -104,6 +163,7 @@
                end-if
                if work-month is less than 1 or greater than 12
                    move spaces to month-name
+                   move "N" to date-valid-flag
                else
                    move work-month to subscript
                    move short-month-name (subscript) to month-name
@@ -113,6 +173,7 @@
                    if   work-day is less than 1
                      or greater than days-in-month (subscript)
                        move spaces to day-no
+                       move "N" to date-valid-flag
                    else
                        perform calc-1900
                    end-if
@@ -120,9 +181,10 @@
            end-if
            exit program.
 
-      * Calculate days since start of century.
+      * Calculate days since start of century, and this date's
+      * ordinal day-of-year (1-366).
        calc-1900                 .
-           move input-year to current-date-integer(1:4)
+           move work-year to current-date-integer(1:4)
            move work-month to current-date-integer(5:2)
            move work-day to current-date-integer(7:2)
            move "18991231" to end-of-19th-century
@@ -137,5 +199,92 @@
            add 1 to subscript.
            move day-of-the-week (subscript) to day-name.
 
+           move work-year to start-of-year-date(1:4)
+           move "0101" to start-of-year-date(5:4)
+           compute start-of-year-integer =
+                   function integer-of-date(start-of-year-date)
+           compute day-of-year =
+                   days-to-date - start-of-year-integer + 1.
+
+      ******************************************************************
+      * datechkDateRange - second entry point on this same subprogram.
+      * Returns the calendar-day count and business-day (Mon-Fri) count
+      * between two input dates, in the same usa-or-uk/iso format as
+      * the primary entry point, reusing FUNCTION INTEGER-OF-DATE the
+      * same way calc-1900 does above instead of every caller that
+      * needs an interval hand-rolling its own subtraction.
+      ******************************************************************
+       date-range section.
+       entry "datechkDateRange" using input-date,
+                                     input-date-2,
+                                     usa-or-uk,
+                                     lnk-day-count,
+                                     lnk-business-day-count.
+
+           move input-date to ws-range-date
+           perform convert-range-date-to-integer
+           move ws-range-integer-date to ws-range-integer-1
+
+           move input-date-2 to ws-range-date
+           perform convert-range-date-to-integer
+           move ws-range-integer-date to ws-range-integer-2
+
+           compute lnk-day-count =
+                   ws-range-integer-2 - ws-range-integer-1
+
+           perform count-business-days
+           goback.
+
+      * converts ws-range-date (already moved from whichever of the
+      * two input dates is being processed) to an absolute day number,
+      * honoring the same usa-or-uk/iso format flag as the main entry.
+       convert-range-date-to-integer.
+           if iso
+               move ws-range-iso-day to ws-range-work-day
+               move ws-range-iso-month to ws-range-work-month
+               move ws-range-iso-year to ws-range-work-year
+           else
+               if uk
+                   move ws-range-day-or-month to ws-range-work-day
+                   move ws-range-month-or-day to ws-range-work-month
+               else
+                   move ws-range-day-or-month to ws-range-work-month
+                   move ws-range-month-or-day to ws-range-work-day
+               end-if
+               move ws-range-year to ws-range-work-year
+           end-if
+           move ws-range-work-year to ws-range-ymd(1:4)
+           move ws-range-work-month to ws-range-ymd(5:2)
+           move ws-range-work-day to ws-range-ymd(7:2)
+           compute ws-range-integer-date =
+                   function integer-of-date(ws-range-ymd).
+
+      * counts weekdays strictly between the two converted dates
+      * (order-independent - the low/high bound is used for the
+      * count, while lnk-day-count above keeps the caller's sign).
+       count-business-days.
+           move 0 to lnk-business-day-count
+           if ws-range-integer-1 <= ws-range-integer-2
+               move ws-range-integer-1 to ws-range-lo
+               move ws-range-integer-2 to ws-range-hi
+           else
+               move ws-range-integer-2 to ws-range-lo
+               move ws-range-integer-1 to ws-range-hi
+           end-if
+           compute days-to-1900 =
+                   function integer-of-date(18991231)
+           compute ws-range-loop-date = ws-range-lo + 1
+           perform count-one-business-day
+               varying ws-range-loop-date from ws-range-loop-date by 1
+               until ws-range-loop-date > ws-range-hi.
+
+       count-one-business-day.
+           compute quotient = ws-range-loop-date - days-to-1900 - 1
+           divide quotient by 7 giving quotient remainder subscript
+           add 1 to subscript
+           if day-of-the-week (subscript) not = "SAT"
+              and day-of-the-week (subscript) not = "SUN"
+               add 1 to lnk-business-day-count
+           end-if.
 
        end program datechk.
