@@ -7,6 +7,7 @@
         01 my-report-record     pic x(70).
         working-storage section.
         78 BAND-A               value 2000.
+        78 BAND-B               value 10000.
 
         01 ws-sales-record      pic x(70).
         01 redefines            ws-sales-record.
@@ -15,54 +16,223 @@
             03                       pic x.
             03 ws-sales-Commission   pic Z(17)9.9(2).
 
+        01 ws-csv-record         pic x(70).
+
+        *> edited intermediates for the CSV fields - the linkage
+        *> amounts are unedited numeric DISPLAY items, and STRINGing
+        *> those directly would put the raw zero-padded digit string
+        *> (no decimal point) into the payroll import file instead of
+        *> a readable amount.
+        01 ws-csv-In-Sales-Edit         pic Z(17)9.9(2).
+        01 ws-csv-Out-Commission-Edit   pic Z(17)9.9(2).
+        01 ws-csv-Total-Commission-Edit pic -(17)9.9(2).
+
+        01 ws-adjustment-line.
+            03 ws-adj-rep-name       pic x(40).
+            03                       pic x(2) value spaces.
+            03                       pic x(12) value "ADJUSTMENT: ".
+            03 ws-adj-delta          pic -(17)9.9(2).
+
         01 ws-total-In-Sales         pic 9(18)v9(9) value 0.
-        01 ws-total-Out-Commission   pic 9(18)v9(9) value 0.
+        01 ws-total-Out-Commission   pic s9(18)v9(9) value 0.
+
+        *> which reporting period (month/quarter) the open report
+        *> covers, printed on the header/footer when supplied via
+        *> CalcSalesCommInitForPeriod.
+        01 ws-report-period          pic x(20) value spaces.
+
+        *> "T" (text, the original fixed-format report) or "C" (CSV,
+        *> comma-delimited for a payroll spreadsheet import).
+        01 ws-output-mode            pic x value "T".
+            88 ws-output-mode-csv        value "C".
+
+        *> running commission total broken out by sales rep, so a
+        *> single rep's total no longer requires re-adding every
+        *> line of MyReport.txt by hand.
+        01 ws-rep-total-count         pic 9(4) binary value 0.
+        01 ws-rep-totals.
+            03 ws-rep-total-entry occurs 1 to 200 times
+                    depending on ws-rep-total-count
+                    indexed by rep-idx.
+                05 ws-rep-total-name      pic x(40).
+                05 ws-rep-total-amount    pic s9(18)v9(9).
+
+        01 ws-calc-in-sales           pic 9(18)v9(9).
+        01 ws-calc-out-commission     pic s9(18)v9(9).
+        01 ws-calc-prior-commission   pic s9(18)v9(9).
+        01 ws-rep-total-post-amount   pic s9(18)v9(9).
 
         linkage section.
         01 Lnk-Sales-RepName         pic x(40).
-        01 lnk-In-Sales              pic 9(18)v9(9).
+        01 lnk-In-Sales              pic s9(18)v9(9).
         01 lnk-Out-Commission        pic 9(18)v9(9).
         01 lnk-Out-Total-Commission  pic 9(18)v9(9).
-        procedure division using Lnk-Sales-RepName, 
-                                 Lnk-In-Sales, 
+
+        01 lnk-Report-Period         pic x(20).
+        01 lnk-Out-Rep-Total         pic s9(18)v9(9).
+        01 lnk-New-In-Sales          pic 9(18)v9(9).
+        01 lnk-Out-New-Commission    pic 9(18)v9(9).
+        01 lnk-Out-Commission-Delta  pic s9(18)v9(9).
+
+        procedure division using Lnk-Sales-RepName,
+                                 Lnk-In-Sales,
                                  lnk-Out-Commission.
 
         calc-and-write-record section.
-            if Lnk-In-Sales <= BAND-A
-                multiply Lnk-In-Sales by 0.10 giving lnk-Out-Commission
-            else
-                compute lnk-Out-Commission = (BAND-A *.10) + 
-                                        (Lnk-In-Sales - BAND-A) * 0.08
+            *> a negative or zero sales figure is bad upstream data,
+            *> not a sale - flag it back and don't commission it.
+            if Lnk-In-Sales <= 0
+                move 0 to lnk-Out-Commission
+                goback returning 8
             end-if
-            
+
+            move Lnk-In-Sales to ws-calc-in-sales
+            perform compute-commission-amount
+            move ws-calc-out-commission to lnk-Out-Commission
+
             add lnk-Out-Commission to ws-total-Out-Commission
+            move lnk-Out-Commission to ws-rep-total-post-amount
+            perform update-rep-total
 
+            if ws-output-mode-csv
+                perform write-csv-record
+            else
+                perform write-text-record
+            end-if
+            goback returning 0.
+
+        compute-commission-amount section.
+            evaluate true
+                when ws-calc-in-sales <= BAND-A
+                    compute ws-calc-out-commission =
+                        ws-calc-in-sales * 0.10
+                when ws-calc-in-sales <= BAND-B
+                    compute ws-calc-out-commission =
+                        (BAND-A * 0.10) +
+                        (ws-calc-in-sales - BAND-A) * 0.08
+                when other
+                    compute ws-calc-out-commission =
+                        (BAND-A * 0.10) +
+                        ((BAND-B - BAND-A) * 0.08) +
+                        (ws-calc-in-sales - BAND-B) * 0.12
+            end-evaluate
+            .
+
+        write-text-record section.
             move spaces to ws-sales-record
             move Lnk-Sales-RepName to ws-sales-rep-name
             move lnk-Out-Commission to ws-sales-Commission
             write my-report-record from ws-sales-record
-            goback.
+            .
+
+        write-csv-record section.
+            move lnk-In-Sales to ws-csv-In-Sales-Edit
+            move lnk-Out-Commission to ws-csv-Out-Commission-Edit
+            move spaces to ws-csv-record
+            string function trim(Lnk-Sales-RepName) delimited by size
+                   ","                               delimited by size
+                   ws-csv-In-Sales-Edit               delimited by size
+                   ","                               delimited by size
+                   ws-csv-Out-Commission-Edit          delimited by size
+                into ws-csv-record
+            end-string
+            write my-report-record from ws-csv-record
+            .
+
+        *> finds (or creates) the caller's rep-name slot in
+        *> ws-rep-totals and posts ws-rep-total-post-amount to it -
+        *> shared by the normal per-record posting above and by
+        *> CalcSalesCommRecalcDiff's adjustment posting below.
+        update-rep-total section.
+            set rep-idx to 1
+            if ws-rep-total-count > 0
+                search ws-rep-total-entry
+                    at end
+                        perform add-new-rep-total-entry
+                    when ws-rep-total-name (rep-idx) equal
+                            Lnk-Sales-RepName
+                        continue
+                end-search
+            else
+                perform add-new-rep-total-entry
+            end-if
+            add ws-rep-total-post-amount to ws-rep-total-amount(rep-idx)
+            .
+
+        add-new-rep-total-entry section.
+            add 1 to ws-rep-total-count
+            set rep-idx to ws-rep-total-count
+            move Lnk-Sales-RepName to ws-rep-total-name (rep-idx)
+            move 0 to ws-rep-total-amount (rep-idx)
+            .
+
+        find-rep-total section.
+            move 0 to ws-calc-prior-commission
+            set rep-idx to 1
+            if ws-rep-total-count > 0
+                search ws-rep-total-entry
+                    at end
+                        continue
+                    when ws-rep-total-name (rep-idx) equal
+                            Lnk-Sales-RepName
+                        move ws-rep-total-amount (rep-idx)
+                            to ws-calc-prior-commission
+                end-search
+            end-if
+            .
 
         open-file-write-header section.
             move 0 to ws-total-Out-Commission
+            move 0 to ws-rep-total-count
 
             *> delete file my-report
             open output my-report
 
-            write my-report-record from "Sales Commission Report"
-            write my-report-record from "======================="
-            write my-report-record from spaces
+            if ws-output-mode-csv
+                write my-report-record from "RepName,Sales,Commission"
+            else
+                write my-report-record from "Sales Commission Report"
+                write my-report-record from "======================="
+                if ws-report-period not equal spaces
+                    move spaces to ws-sales-record
+                    string "Period: "         delimited by size
+                           ws-report-period    delimited by size
+                        into ws-sales-record
+                    end-string
+                    write my-report-record from ws-sales-record
+                end-if
+                write my-report-record from spaces
+            end-if
             .
 
         close-file section.
-            write my-report-record from spaces
-            write my-report-record from all "="
-            move spaces to ws-sales-record
-            move ws-total-Out-Commission to ws-sales-Commission
-            write my-report-record from ws-sales-record
+            if ws-output-mode-csv
+                move ws-total-Out-Commission
+                    to ws-csv-Total-Commission-Edit
+                move spaces to ws-csv-record
+                string "TOTAL,,"                delimited by size
+                       ws-csv-Total-Commission-Edit delimited by size
+                    into ws-csv-record
+                end-string
+                write my-report-record from ws-csv-record
+            else
+                write my-report-record from spaces
+                if ws-report-period not equal spaces
+                    move spaces to ws-sales-record
+                    string "End of period: " delimited by size
+                           ws-report-period   delimited by size
+                        into ws-sales-record
+                    end-string
+                    write my-report-record from ws-sales-record
+                end-if
+                write my-report-record from all "="
+                move spaces to ws-sales-record
+                move ws-total-Out-Commission to ws-sales-Commission
+                write my-report-record from ws-sales-record
+            end-if
             close my-report
             .
-        
+
       $region Entry-Points to access close-file,open-file-write-header
         all-eps section.
 
@@ -70,6 +240,20 @@
             perform open-file-write-header
             goback.
 
+        *> same as CalcSalesCommInit but tags the report header/footer
+        *> with the pay period (month/quarter) the run covers.
+        entry "CalcSalesCommInitForPeriod" using lnk-Report-Period.
+            move lnk-Report-Period to ws-report-period
+            perform open-file-write-header
+            goback.
+
+        *> same as CalcSalesCommInit but writes MyReport.txt as
+        *> comma-delimited fields payroll can import directly.
+        entry "CalcSalesCommInitCSV".
+            move "C" to ws-output-mode
+            perform open-file-write-header
+            goback.
+
         entry "CalcSalesCommFinished".
             perform close-file
             goback.
@@ -77,7 +261,55 @@
         entry "CalcSalesGetTotal" using lnk-Out-Total-Commission.
             move ws-total-Out-Commission to lnk-Out-Total-Commission
             goback.
-            
+
+        *> one sales rep's running commission total for the open
+        *> report, keyed on Lnk-Sales-RepName.
+        entry "CalcSalesGetRepTotal" using Lnk-Sales-RepName,
+                                           lnk-Out-Rep-Total.
+            perform find-rep-total
+            move ws-calc-prior-commission to lnk-Out-Rep-Total
+            goback.
+
+        *> recomputes one rep's commission against a corrected sales
+        *> figure, without re-running the whole report - returns the
+        *> corrected commission and the delta from what was already
+        *> posted for that rep, and appends an adjustment line to the
+        *> report so the correction is visible alongside the original.
+        entry "CalcSalesCommRecalcDiff" using Lnk-Sales-RepName,
+                                              lnk-New-In-Sales,
+                                              lnk-Out-New-Commission,
+                                              lnk-Out-Commission-Delta.
+            move lnk-New-In-Sales to ws-calc-in-sales
+            perform compute-commission-amount
+            move ws-calc-out-commission to lnk-Out-New-Commission
+
+            perform find-rep-total
+            compute lnk-Out-Commission-Delta =
+                lnk-Out-New-Commission - ws-calc-prior-commission
+
+            add lnk-Out-Commission-Delta to ws-total-Out-Commission
+            move lnk-Out-Commission-Delta to ws-rep-total-post-amount
+            perform update-rep-total
+
+            if ws-output-mode-csv
+                move lnk-Out-Commission-Delta
+                    to ws-csv-Total-Commission-Edit
+                move spaces to ws-csv-record
+                string function trim(Lnk-Sales-RepName)
+                           delimited by size
+                       ",ADJUSTMENT,"        delimited by size
+                       ws-csv-Total-Commission-Edit
+                           delimited by size
+                    into ws-csv-record
+                end-string
+                write my-report-record from ws-csv-record
+            else
+                move Lnk-Sales-RepName to ws-adj-rep-name
+                move lnk-Out-Commission-Delta to ws-adj-delta
+                write my-report-record from ws-adjustment-line
+            end-if
+            goback.
+
       $end-region
 
-        end program "CalcSalesComm".
\ No newline at end of file
+        end program "CalcSalesComm".
