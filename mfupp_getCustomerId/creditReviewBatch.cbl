@@ -0,0 +1,153 @@
+      $set sourceformat"variable"
+      *>--------------------------------------------------------------
+      *> creditReviewBatch - end-of-day credit review sweep.
+      *>
+      *>  Reads a sequential file of customer last names (one per
+      *>  record) and calls getCustomerAccountInfo for each one via
+      *>  BeginBatchSession/EndBatchSession so the whole run only
+      *>  prompts for the database login once.  Any account that
+      *>  comes back inactive, not found, or under the configured
+      *>  credit-limit threshold is written to an exceptions report.
+      *>--------------------------------------------------------------
+       program-id. "creditReviewBatch".
+       environment division.
+       input-output section.
+       file-control.
+           select customer-names-file assign to "CUSTNAMES.TXT"
+                   organization is line sequential.
+
+           select exceptions-report   assign to "CreditExceptions.txt"
+                   organization is line sequential.
+
+       data division.
+       file section.
+       fd  customer-names-file.
+       01  cnf-lastname                pic x(40).
+
+       fd  exceptions-report.
+       01  exceptions-report-record    pic x(80).
+
+       working-storage section.
+       01 ws-eof-flag                  pic x value "N".
+           88 ws-eof                       value "Y".
+
+       01 ws-lastname                  pic x(40).
+       01 ws-customer-id                pic 9(9).
+       01 ws-max-credit                 pic 9(9).
+       01 ws-account-active             pic x.
+
+       01 ws-credit-threshold           pic 9(9) value 500.
+       01 ws-threshold-env              pic x(9).
+
+       01 ws-exceptions-found           pic 9(9) value 0.
+       01 ws-customers-reviewed         pic 9(9) value 0.
+       01 ws-sql-errors-found           pic 9(9) value 0.
+       01 ws-exception-reason           pic x(20).
+
+       01 ws-report-line.
+           03 ws-report-lastname        pic x(40).
+           03                           pic x(2).
+           03 ws-report-credit          pic z(8)9.
+           03                           pic x(2).
+           03 ws-report-active          pic x(1).
+           03                           pic x(2).
+           03 ws-report-reason          pic x(20).
+
+       procedure division.
+       main-line section.
+           perform initialize-run
+           perform review-customers until ws-eof
+           perform finish-run
+           goback.
+
+       initialize-run section.
+           accept ws-threshold-env from environment
+               "CREDIT_REVIEW_THRESHOLD"
+           if ws-threshold-env is numeric and ws-threshold-env not = spaces
+               move ws-threshold-env to ws-credit-threshold
+           end-if
+
+           open input customer-names-file
+           open output exceptions-report
+
+           move spaces to exceptions-report-record
+           write exceptions-report-record from
+               "End-of-day credit review exceptions"
+           move all "=" to exceptions-report-record
+           write exceptions-report-record
+
+           call "BeginBatchSession"
+           .
+
+       review-customers section.
+           read customer-names-file
+               at end
+                   set ws-eof to true
+               not at end
+                   move cnf-lastname to ws-lastname
+                   perform review-one-customer
+           end-read
+           .
+
+       review-one-customer section.
+           add 1 to ws-customers-reviewed
+           call "getCustomerAccountInfo" using
+               by reference ws-lastname
+               by reference ws-customer-id
+               by reference ws-max-credit
+               by reference ws-account-active
+           end-call
+
+      *> return-code 3 means the CUSTOMERS lookup itself failed (a
+      *>  database outage), not that the customer is genuinely
+      *>  inactive or missing - report it as its own kind of
+      *>  exception instead of folding it into INACTIVE/NOT FOUND,
+      *>  or an outage partway through the run silently floods the
+      *>  exceptions report with false inactive customers.
+           if return-code equal 3
+               add 1 to ws-sql-errors-found
+               move "DATABASE ERROR" to ws-exception-reason
+               perform write-exception-line
+           else
+               if ws-account-active not equal "y"
+                   move "INACTIVE/NOT FOUND" to ws-exception-reason
+                   perform write-exception-line
+               else
+                   if ws-max-credit < ws-credit-threshold
+                       move "BELOW THRESHOLD" to ws-exception-reason
+                       perform write-exception-line
+                   end-if
+               end-if
+           end-if
+           .
+
+       write-exception-line section.
+           move spaces to ws-report-line
+           move ws-lastname to ws-report-lastname
+           move ws-max-credit to ws-report-credit
+           move ws-account-active to ws-report-active
+           move ws-exception-reason to ws-report-reason
+           write exceptions-report-record from ws-report-line
+           add 1 to ws-exceptions-found
+           .
+
+       finish-run section.
+           move spaces to exceptions-report-record
+           write exceptions-report-record
+           move spaces to exceptions-report-record
+           string ws-customers-reviewed delimited by size
+                  " customer(s) reviewed, " delimited by size
+                  ws-exceptions-found delimited by size
+                  " exception(s) found, " delimited by size
+                  ws-sql-errors-found delimited by size
+                  " database error(s)" delimited by size
+               into exceptions-report-record
+           end-string
+           write exceptions-report-record
+
+           call "EndBatchSession"
+
+           close customer-names-file
+           close exceptions-report
+           .
+       end program "creditReviewBatch".
