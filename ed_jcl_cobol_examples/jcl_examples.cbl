@@ -130,12 +130,27 @@
 
        entry "MFUM_MFJDEM08".
            move "MFJDEM08.JCL" to MFU-MD-JCL-FILE-NAME
-           compute MFU-MD-TESTCASE-PRIORITY = 
+           compute MFU-MD-TESTCASE-PRIORITY =
                    MFU-MD-TESTCASE-PRIORITY-HIGH - 8
-           move "IEBGENER - COPY A FILE CREATING A GDG BIAS (+1) ENTRY" 
+           move "IEBGENER - COPY A FILE CREATING A GDG BIAS (+1) ENTRY"
                 TO MFU-MD-TESTCASE-DESCRIPTION
            goback.
-      $end-region  
+
+      *> MFJDEM08A follows MFJDEM08's GDG bias (+1) step with an IDCAMS
+      *> cleanup job that scratches/uncatalogs generations beyond the
+      *> base's retention count, so old generations stop piling up
+      *> unattended between MFJDEM08 runs.
+       entry "MFUT_MFJDEM08A".
+           goback.
+
+       entry "MFUM_MFJDEM08A".
+           move "MFJDEM08A.JCL" to MFU-MD-JCL-FILE-NAME
+           compute MFU-MD-TESTCASE-PRIORITY =
+                   MFU-MD-TESTCASE-PRIORITY-HIGH - 8
+           move "IDCAMS - GDG GENERATION RETENTION CLEANUP"
+                TO MFU-MD-TESTCASE-DESCRIPTION
+           goback.
+      $end-region
 
 
       $region Test case : MFJDEM09
@@ -144,9 +159,26 @@
 
        entry "MFUM_MFJDEM09".
            move "MFJDEM09.JCL" to MFU-MD-JCL-FILE-NAME
-           compute MFU-MD-TESTCASE-PRIORITY = 
+           compute MFU-MD-TESTCASE-PRIORITY =
+                   MFU-MD-TESTCASE-PRIORITY-HIGH - 9
+           move "SORT - BATCH SORT WITH CONCATENATED INPUTS"
+                TO MFU-MD-TESTCASE-DESCRIPTION
+           goback.
+
+      *> MFJDEM09A extends the concatenated-input sort with a
+      *> SUM FIELDS= control-break step, so the demo set has a
+      *> ready-made "sorted plus subtotaled by key" job to copy
+      *> instead of a bespoke SORT card set being written from
+      *> scratch for every reconciliation that needs one.
+       entry "MFUT_MFJDEM09A".
+           goback.
+
+       entry "MFUM_MFJDEM09A".
+           move "MFJDEM09A.JCL" to MFU-MD-JCL-FILE-NAME
+           compute MFU-MD-TESTCASE-PRIORITY =
                    MFU-MD-TESTCASE-PRIORITY-HIGH - 9
-           move "SORT - BATCH SORT WITH CONCATENATED INPUTS" 
+           move "SORT - CONCATENATED INPUTS WITH CONTROL-BREAK " &
+                "SUBTOTALS"
                 TO MFU-MD-TESTCASE-DESCRIPTION
            goback.
       $end-region
@@ -170,9 +202,28 @@
 
        entry "MFUM_MFJDEM11".
            move "MFJDEM11.JCL" to MFU-MD-JCL-FILE-NAME
-           compute MFU-MD-TESTCASE-PRIORITY = 
+           compute MFU-MD-TESTCASE-PRIORITY =
+                   MFU-MD-TESTCASE-PRIORITY-HIGH - 11
+           move "PROCLIB - EXECUTE A CATALOGED JCL PROCEDURE"
+                TO MFU-MD-TESTCASE-DESCRIPTION
+           goback.
+
+      *> MFJDEM11B calls the same cataloged PROC but supplies a SYSIN
+      *> override card at the step that invokes it, so a one-off
+      *> parameter change no longer means editing the shared PROCLIB
+      *> member itself - the PROC now reads its parameter from SYSIN
+      *> when the card is present and falls back to the PROC's own
+      *> built-in default when the calling step supplies none, so
+      *> every other job invoking the PROC unchanged keeps working.
+       entry "MFUT_MFJDEM11B".
+           goback.
+
+       entry "MFUM_MFJDEM11B".
+           move "MFJDEM11B.JCL" to MFU-MD-JCL-FILE-NAME
+           compute MFU-MD-TESTCASE-PRIORITY =
                    MFU-MD-TESTCASE-PRIORITY-HIGH - 11
-           move "PROCLIB - EXECUTE A CATALOGED JCL PROCEDURE" 
+           move "PROCLIB - EXECUTE A CATALOGED JCL PROCEDURE WITH A " &
+                "SYSIN PARAMETER OVERRIDE"
                 TO MFU-MD-TESTCASE-DESCRIPTION
            goback.
       $end-region
@@ -193,6 +244,27 @@
       $end-region
 
 
+      $region Test case : JCLSMOKE
+      *> SMOKETST.JCL runs MFJDEM00 (cleanup) through MFJDEM12 in
+      *> priority order as one job; each demo step is followed by a
+      *> step that CALLs JCLSMOKE.cbl to record that demo's pass/fail
+      *> result, and the job's last step CALLs it again to print one
+      *> consolidated summary instead of twelve separate job logs to
+      *> check by hand.
+       entry "MFUT_JCLSMOKE".
+           goback.
+
+       entry "MFUM_JCLSMOKE".
+           move "SMOKETST.JCL" to MFU-MD-JCL-FILE-NAME
+           compute MFU-MD-TESTCASE-PRIORITY =
+                   MFU-MD-TESTCASE-PRIORITY-HIGH - 14
+           move "JCLSMOKE - RUN MFJDEM00-12 AND REPORT ONE " &
+                "CONSOLIDATED PASS/FAIL SUMMARY"
+                TO MFU-MD-TESTCASE-DESCRIPTION
+           goback.
+      $end-region
+
+
       $region Configuration
        entry MFU-GLOBAL-COMMANDLINE-PREFIX & "JCL_EXAMPLES".
         *> NOTE: un-comment if you want the region config to come from
