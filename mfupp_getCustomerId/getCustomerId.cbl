@@ -5,14 +5,33 @@
 
        exec sql begin declare section end-exec.
            01 ws-lastname              pic x(40).
+           01 ws-lastname-pattern      pic x(41).
            01 ws-customer-id           pic 9(9).
        exec sql end declare section end-exec.
 
+       01 ws-lastname-len              binary-long.
+
        linkage section.
        01 lnk-lastname             pic x(40).
        01 lnk-customer-id          pic 9(9).
+
+      *> lets a caller tell "no such customer" apart from "the
+      *>  CUSTOMERS table could not be reached" instead of both
+      *>  looking like lnk-customer-id coming back zero.
+       01 lnk-status-code          pic x.
+           88 lnk-status-found         value "F".
+           88 lnk-status-not-found     value "N".
+           88 lnk-status-sql-error     value "E".
+
+      $region Fuzzy last-name search
+       01 lnk-match-count          pic 99.
+       01 lnk-match-list.
+           03 lnk-match-id             pic 9(9) occurs 5 times.
+           03 lnk-match-lastname       pic x(40) occurs 5 times.
+      $end-region
        procedure division using lnk-lastname,
-                                lnk-customer-id.
+                                lnk-customer-id,
+                                lnk-status-code.
         start-of-code.
            EXEC SQL
                SELECT Id INTO :ws-customer-id FROM customers
@@ -21,11 +40,87 @@
 
            *> did it work?, if so return the authors last name
            *> otherwise return spaces
+           evaluate SQLCODE
+               when 0
+                   move ws-lastname to lnk-lastname
+                   set lnk-status-found to true
+               when 100
+                   move spaces to lnk-lastname
+                   set lnk-status-not-found to true
+               when other
+                   move spaces to lnk-lastname
+                   set lnk-status-sql-error to true
+           end-evaluate
+           goback.
+
+      *>----------------------------------------------------------------
+      *> getCustomerIdFuzzy - trailing-wildcard / LIKE-style last-name
+      *>  search.  Used when a teller isn't sure of the exact spelling
+      *>  of a surname; returns the best (single) match in
+      *>  lnk-customer-id plus a short list of every match found (up to
+      *>  the size of lnk-match-list) so the caller can offer a pick
+      *>  list when there is more than one candidate.
+      *>----------------------------------------------------------------
+       fuzzy-search section.
+       entry "getCustomerIdFuzzy" using
+               by reference lnk-lastname,
+               by reference lnk-customer-id,
+               by reference lnk-match-count,
+               by reference lnk-match-list.
+
+           move 0 to lnk-customer-id
+           move 0 to lnk-match-count
+           move spaces to lnk-match-list
+
+           move function trim(lnk-lastname) to ws-lastname
+           move function length(function trim(lnk-lastname))
+               to ws-lastname-len
+           if ws-lastname-len equal 0
+               goback
+           end-if
+
+           string ws-lastname(1:ws-lastname-len) delimited by size
+                  "%"                             delimited by size
+               into ws-lastname-pattern
+           end-string
+
+           EXEC SQL
+               DECLARE FUZZYCUST CURSOR FOR
+                   SELECT Id, LastName FROM customers
+                    WHERE LastName LIKE :ws-lastname-pattern
+                    ORDER BY LastName
+           END-EXEC
+
+           EXEC SQL
+               OPEN FUZZYCUST
+           END-EXEC
+
            if SQLCODE equal 0
-               move ws-lastname to lnk-lastname
-           else
-               move spaces to lnk-lastname
+               perform fetch-fuzzy-match
+                   until SQLCODE not equal 0
+                      or lnk-match-count equal 5
+
+               *> best match is the first (shortest/alphabetically
+               *> closest) row the query returned
+               if lnk-match-count > 0
+                   move lnk-match-id (1) to lnk-customer-id
+               end-if
+
+               EXEC SQL
+                   CLOSE FUZZYCUST
+               END-EXEC
            end-if
            goback.
 
+       fetch-fuzzy-match.
+           EXEC SQL
+               FETCH FUZZYCUST
+                   INTO :ws-customer-id, :ws-lastname
+           END-EXEC
+           if SQLCODE equal 0
+               add 1 to lnk-match-count
+               move ws-customer-id to lnk-match-id (lnk-match-count)
+               move ws-lastname to lnk-match-lastname (lnk-match-count)
+           end-if.
+
        end program getCustomerId.
