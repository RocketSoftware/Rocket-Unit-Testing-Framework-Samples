@@ -1,5 +1,19 @@
       $set sourceformat"variable"
        program-id. "getCustomerAccountInfo".
+       environment division.
+       input-output section.
+       file-control.
+      *> compliance audit trail of every credit-limit inquiry - who
+      *>  asked, when, and what limit was returned.
+           select credit-audit-file assign to "CreditLimitAudit.txt"
+                   organization is line sequential
+                   file status  is ws-audit-file-status.
+
+       data division.
+       file section.
+       fd  credit-audit-file.
+       01  credit-audit-record     pic x(80).
+
        working-storage section.
        exec sql include sqlca end-exec.
 
@@ -8,11 +22,45 @@
        01 ws-max-credit            pic 9(9).
        exec sql end declare section end-exec.
 
+      *> once a batch job has called BeginBatchSession the CONNECT
+      *>  is cached here so LoginPrompt is not re-issued (and no
+      *>  further login prompt popped) for the rest of the run.
+       01 ws-session-connected     pic x value "N".
+           88 ws-session-is-connected value "Y".
+
+       01 ws-audit-file-status     pic xx.
+       01 ws-audit-user            pic x(20).
+       01 ws-audit-terminal        pic x(20).
+       01 ws-audit-date            pic 9(8).
+       01 ws-audit-time            pic 9(8).
+       01 ws-audit-line.
+           03 ws-audit-line-date       pic 9999/99/99.
+           03                          pic x value space.
+           03 ws-audit-line-time       pic 99:99:99.
+           03                          pic x value space.
+           03 ws-audit-line-terminal   pic x(20).
+           03                          pic x value space.
+           03 ws-audit-line-user       pic x(20).
+           03                          pic x value space.
+           03 ws-audit-line-custid     pic 9(9).
+           03                          pic x value space.
+           03 ws-audit-line-limit      pic z(8)9.
+
+      *> tells this program "no such customer" apart from "the
+      *>  customer lookup itself failed" - a purely local receiver
+      *>  for getCustomerId's third output parameter, not part of
+      *>  this program's own caller-supplied interface.
+       01 ws-customer-status       pic x.
+           88 ws-customer-found        value "F".
+           88 ws-customer-not-found    value "N".
+           88 ws-customer-sql-error    value "E".
+
        linkage section.
        01 lnk-lastname             pic x(40).
        01 lnk-customer-id          pic 9(9).
        01 lnk-max-credit           pic 9(9).
        01 lnk-account-active       pic x.
+
        procedure division using lnk-lastname,
                                 lnk-customer-id,
                                 lnk-max-credit,
@@ -27,9 +75,19 @@
            *> get customer id, from customer name
            call "getCustomerId" using
                by reference lnk-lastname,
-               by reference lnk-customer-id
+               by reference lnk-customer-id,
+               by reference ws-customer-status
            end-call
 
+           *> the CUSTOMERS table could not be reached at all - this
+           *> is not the same as the customer simply not being on
+           *> file, so don't report it as a declined account.
+           if ws-customer-sql-error
+               move 0 to lnk-max-credit
+               move "n" to lnk-account-active
+               goback returning 3
+           end-if
+
            *> the customer is not found, we have no limit or
            *> account is not active
            if lnk-customer-id equal 0
@@ -63,16 +121,91 @@
            *> did it work?, if so return the authors last name
            *> otherwise return spaces
            if SQLCODE equal 0
-               move ws-customer-id to lnk-max-credit
+               move ws-max-credit to lnk-max-credit
            else
                move 0 to lnk-max-credit
            end-if
+
+           perform write-credit-audit-record
            goback returning 0.
 
+      *>----------------------------------------------------------------
+      *> write-credit-audit-record - appends one line to the credit
+      *>  limit audit trail: who asked (terminal/user), when, which
+      *>  customer, and what limit was handed back.
+      *>----------------------------------------------------------------
+       write-credit-audit-record section.
+           accept ws-audit-date from date yyyymmdd
+           accept ws-audit-time from time
+           accept ws-audit-user from environment "USER"
+           if ws-audit-user equal spaces
+               accept ws-audit-user from environment "USERNAME"
+           end-if
+           accept ws-audit-terminal from environment "TERMINAL"
+           if ws-audit-terminal equal spaces
+               accept ws-audit-terminal from environment "COMPUTERNAME"
+           end-if
+
+           move ws-audit-date to ws-audit-line-date
+           move ws-audit-time to ws-audit-line-time
+           move ws-audit-terminal to ws-audit-line-terminal
+           move ws-audit-user to ws-audit-line-user
+           move lnk-customer-id to ws-audit-line-custid
+           move lnk-max-credit to ws-audit-line-limit
+
+           open extend credit-audit-file
+           if ws-audit-file-status not equal "00"
+               *> first inquiry of the run - the audit trail doesn't
+               *>  exist yet, so start one.
+               open output credit-audit-file
+           end-if
+           write credit-audit-record from ws-audit-line
+           close credit-audit-file
+           .
+
        login-prompt section.
        entry "LoginPrompt".
+           *> a batch session opened via BeginBatchSession is reused
+           *>  for the rest of the run - don't prompt again.
+           if ws-session-is-connected
+               goback returning 0
+           end-if
            EXEC SQL
                CONNECT WITH PROMPT
            END-EXEC
+           if SQLCODE equal 0
+               set ws-session-is-connected to true
+           end-if
            goback returning SQLCODE.
+
+      *>----------------------------------------------------------------
+      *> BeginBatchSession - lets a batch job (see the creditReviewBatch
+      *>  driver) connect once with a single login prompt
+      *>  and reuse that session for every subsequent
+      *>  getCustomerAccountInfo call in the run, instead of popping
+      *>  a login prompt per customer looked up.
+      *>----------------------------------------------------------------
+       begin-batch-session section.
+       entry "BeginBatchSession".
+           EXEC SQL
+               CONNECT WITH PROMPT
+           END-EXEC
+           if SQLCODE equal 0
+               set ws-session-is-connected to true
+           end-if
+           goback returning SQLCODE.
+
+      *>----------------------------------------------------------------
+      *> EndBatchSession - releases the cached session at the end of
+      *>  a batch run so a later run starts with a fresh CONNECT.
+      *>----------------------------------------------------------------
+       end-batch-session section.
+       entry "EndBatchSession".
+           if ws-session-is-connected
+               EXEC SQL
+                   CONNECT RESET
+               END-EXEC
+               move "N" to ws-session-connected
+           end-if
+           goback returning 0.
        end program getCustomerAccountInfo.
