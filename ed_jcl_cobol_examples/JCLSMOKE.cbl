@@ -0,0 +1,163 @@
+      ****************************************************************
+      *<CR_S_T_B\>
+      *
+      * Copyright (C) Open Text 1984 - 2019 or one of its affiliates.
+      * The only warranties for products and services of Open Text and
+      * its affiliates and licensors ("Open Text") are set forth in
+      * the express warranty statements accompanying such products and
+      * services. Nothing herein should be construed as constituting an
+      * additional warranty. Open Text shall not be liable for technical
+      * or editorial errors or omissions contained herein.
+      * The information contained herein is subject to change without notice.
+      * Contains Confidential Information. Except as specifically indicated
+      * otherwise, a valid license is required for possession, use or copying.
+      * Consistent with FAR 12.211 and 12.212, Commercial Computer Software,
+      * Computer Software Documentation, and Technical Data for Commercial
+      * Items are licensed to the U.S. Government under vendor's standard
+      * commercial license.
+      *
+      *<CR_S_T_E\>
+      ****************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    JCLSMOKE.
+
+      ****************************************************************
+      ***  PROGRAM: JCLSMOKE.CBL
+      ***  CONTROL: SMOKETST.JCL (RUNS MFJDEM00 THROUGH MFJDEM12 IN
+      ***           PRIORITY ORDER, CLEANUP FIRST)
+      ***
+      ***  DESC   : ACCUMULATES ONE PASS/FAIL RESULT PER MFJDEM DEMO
+      ***           INTO SMOKERES AS EACH DEMO STEP COMPLETES, THEN
+      ***           (WHEN CALLED IN SUMMARY MODE FROM THE JOB'S LAST
+      ***           STEP) READS SMOKERES BACK AND DISPLAYS ONE
+      ***           CONSOLIDATED PASS/FAIL SUMMARY FOR THE WHOLE
+      ***           CHAIN, SO VERIFYING THE JCL DEMO ENVIRONMENT
+      ***           STILL WORKS AFTER AN UPGRADE IS ONE JOB TO WATCH
+      ***           INSTEAD OF TWELVE.
+      ***
+      ***  INPUTS : SMOKE-PARM (ACTION, DEMO NAME, PASSED FLAG, VIA
+      ***           LINKAGE)
+      ***           SMOKERES DD (READ BACK IN SUMMARY MODE)
+      ***
+      ***  OUTPUTS: SMOKERES DD (APPENDED TO IN RECORD MODE)
+      ***           DISPLAYED CONSOLIDATED SUMMARY (SUMMARY MODE)
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SMOKE-FILE    ASSIGN TO  UT-S-SMOKERES
+                                ORGANIZATION LINE SEQUENTIAL
+                                FILE STATUS  SMOKE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SMOKE-FILE.
+       01  SMOKE-RECORD.
+           05  SMOKE-REC-DEMO-NAME     PIC  X(08).
+           05  SMOKE-REC-RESULT        PIC  X(04).
+
+       WORKING-STORAGE SECTION.
+
+       01  PROGRAM-FIELDS.
+           05  SMOKE-STATUS            PIC  X(02).
+           05  SMOKE-RUN-CNT           PIC  9(04) COMP-3 VALUE 0.
+           05  SMOKE-PASS-CNT          PIC  9(04) COMP-3 VALUE 0.
+           05  SMOKE-FAIL-CNT          PIC  9(04) COMP-3 VALUE 0.
+           05  SMOKE-RUN-CNT-EDIT      PIC  ZZZ9.
+           05  SMOKE-PASS-CNT-EDIT     PIC  ZZZ9.
+           05  SMOKE-FAIL-CNT-EDIT     PIC  ZZZ9.
+           05  SMOKE-SUMMARY-LINE      PIC  X(60).
+
+       LINKAGE SECTION.
+
+       01  SMOKE-PARM.
+           05  SMOKE-ACTION            PIC  X(01).
+               88  SMOKE-ACTION-RECORD     VALUE  'R'.
+               88  SMOKE-ACTION-SUMMARY    VALUE  'S'.
+           05  SMOKE-DEMO-NAME         PIC  X(08).
+           05  SMOKE-PASSED-SW         PIC  X(01).
+               88  SMOKE-PASSED             VALUE  'Y'.
+
+       PROCEDURE DIVISION           USING SMOKE-PARM.
+
+       0000-MAINLINE.
+
+           IF SMOKE-ACTION-RECORD
+               PERFORM 1000-RECORD-RESULT THRU 1000-EXIT
+           ELSE
+               IF SMOKE-ACTION-SUMMARY
+                   PERFORM 2000-DISPLAY-SUMMARY THRU 2000-EXIT.
+
+           GOBACK.
+
+       1000-RECORD-RESULT.
+
+      *> SMOKERES is appended to once per demo step across the whole
+      *> job, so each step's own copy of this program opens EXTEND
+      *> (or OUTPUT, for the very first demo in the chain) rather than
+      *> assuming the dataset is empty.
+           OPEN EXTEND SMOKE-FILE.
+           IF SMOKE-STATUS NOT EQUAL '00'
+               OPEN OUTPUT SMOKE-FILE.
+
+           MOVE SMOKE-DEMO-NAME        TO SMOKE-REC-DEMO-NAME.
+           IF SMOKE-PASSED
+               MOVE 'PASS'             TO SMOKE-REC-RESULT
+           ELSE
+               MOVE 'FAIL'             TO SMOKE-REC-RESULT.
+
+           WRITE SMOKE-RECORD.
+           CLOSE SMOKE-FILE.
+
+       1000-EXIT.
+           EXIT.
+
+       2000-DISPLAY-SUMMARY.
+
+           OPEN INPUT SMOKE-FILE.
+           IF SMOKE-STATUS NOT EQUAL '00'
+               GO TO 2000-EXIT.
+
+           PERFORM 2100-READ-ONE-RESULT THRU 2100-EXIT
+               UNTIL SMOKE-STATUS NOT EQUAL '00'.
+
+           CLOSE SMOKE-FILE.
+
+           MOVE SMOKE-RUN-CNT          TO SMOKE-RUN-CNT-EDIT.
+           MOVE SMOKE-PASS-CNT         TO SMOKE-PASS-CNT-EDIT.
+           MOVE SMOKE-FAIL-CNT         TO SMOKE-FAIL-CNT-EDIT.
+           MOVE SPACES                 TO SMOKE-SUMMARY-LINE.
+           STRING 'JCL SMOKE TEST: '      DELIMITED BY SIZE
+                  SMOKE-RUN-CNT-EDIT      DELIMITED BY SIZE
+                  ' RUN, '                DELIMITED BY SIZE
+                  SMOKE-PASS-CNT-EDIT     DELIMITED BY SIZE
+                  ' PASSED, '             DELIMITED BY SIZE
+                  SMOKE-FAIL-CNT-EDIT     DELIMITED BY SIZE
+                  ' FAILED'               DELIMITED BY SIZE
+              INTO SMOKE-SUMMARY-LINE.
+           DISPLAY SMOKE-SUMMARY-LINE                     UPON SYSOUT.
+           DISPLAY SMOKE-SUMMARY-LINE                     UPON CONSOLE.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-READ-ONE-RESULT.
+
+           READ SMOKE-FILE
+               AT END
+                   GO TO 2100-EXIT
+               NOT AT END
+                   ADD 1               TO SMOKE-RUN-CNT
+                   IF SMOKE-REC-RESULT EQUAL 'PASS'
+                       ADD 1           TO SMOKE-PASS-CNT
+                   ELSE
+                       ADD 1           TO SMOKE-FAIL-CNT.
+
+       2100-EXIT.
+           EXIT.
+
+       END PROGRAM JCLSMOKE.
