@@ -0,0 +1,73 @@
+      $set sourceformat"variable"
+       program-id. BBANK30P.
+
+      *> Monthly account-servicing pass. CALC-SERVICE-CHARGE works out
+      *> the fee for one account's ending balance (WS-SRV-BAL) and
+      *> leaves the amount to charge in WS-SRV-AMT plus a fee code
+      *> identifying which tier applied, so the posting step downstream
+      *> can label the fee correctly on the statement.
+       working-storage section.
+       01 WS-SRV-BAL              pic 9(7)v99.
+       01 WS-SRV-BAL-SIGN         pic x value "+".
+           88 WS-SRV-BAL-NEGATIVE     value "-".
+           88 WS-SRV-BAL-POSITIVE     value "+".
+       01 WS-SRV-AMT              pic 9(3)v99.
+       01 WS-SRV-FEE-CODE         pic x(2).
+           88 WS-SRV-FEE-OVERDRAWN    value "OD".
+           88 WS-SRV-FEE-MINBAL       value "MB".
+           88 WS-SRV-FEE-STANDARD     value "ST".
+           88 WS-SRV-FEE-NONE         value "NC".
+
+       linkage section.
+       01 CALC-SERVICE-CHARGE-PARM.
+           05 CSC-BALANCE           pic s9(7)v99.
+           05 CSC-SERVICE-AMOUNT    pic 9(3)v99.
+           05 CSC-FEE-CODE          pic x(2).
+
+       procedure division using CALC-SERVICE-CHARGE-PARM.
+       start-of-code.
+           if CSC-BALANCE < 0
+               set WS-SRV-BAL-NEGATIVE to true
+               compute WS-SRV-BAL = 0 - CSC-BALANCE
+           else
+               set WS-SRV-BAL-POSITIVE to true
+               move CSC-BALANCE to WS-SRV-BAL
+           end-if
+
+           perform CALC-SERVICE-CHARGE thru CALC-SERVICE-CHARGE-EXIT
+
+           move WS-SRV-AMT to CSC-SERVICE-AMOUNT
+           move WS-SRV-FEE-CODE to CSC-FEE-CODE
+
+           goback.
+
+      *> Balance tiers, lowest first. A negative balance (an
+      *> overdraft) is always charged its own fee regardless of how
+      *> far under zero it is - it is not just another rung on the
+      *> low-balance ladder below, since an overdrawn account needs a
+      *> fee code the posting step can report to the customer as an
+      *> overdraft rather than an ordinary service charge.
+       CALC-SERVICE-CHARGE.
+           if WS-SRV-BAL-NEGATIVE
+               move 35.00 to WS-SRV-AMT
+               set WS-SRV-FEE-OVERDRAWN to true
+           else
+               evaluate true
+                   when WS-SRV-BAL < 100.00
+                       move 25.00 to WS-SRV-AMT
+                       set WS-SRV-FEE-MINBAL to true
+                   when WS-SRV-BAL < 500.00
+                       move 10.00 to WS-SRV-AMT
+                       set WS-SRV-FEE-STANDARD to true
+                   when WS-SRV-BAL < 1500.00
+                       move 5.00 to WS-SRV-AMT
+                       set WS-SRV-FEE-STANDARD to true
+                   when other
+                       move 0.00 to WS-SRV-AMT
+                       set WS-SRV-FEE-NONE to true
+               end-evaluate
+           end-if.
+       CALC-SERVICE-CHARGE-EXIT.
+           exit.
+
+       end program BBANK30P.
