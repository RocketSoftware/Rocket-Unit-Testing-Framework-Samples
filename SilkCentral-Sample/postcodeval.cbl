@@ -1,5 +1,27 @@
         $set sourceformat"variable"
+        *>--------------------------------------------------------------
+        *> postcodeval / MFUT_POSTCODEVAL - address-postcode format
+        *> validation, shared by the SilkCentral smoke-test below and
+        *> by anything else (address-capture screens, order routing)
+        *> that needs the same check via the "postcodeval" entry
+        *> point. UK, US and Canadian formats are supported; the
+        *> UK path also resolves the outward code to a region/depot
+        *> from a maintained table instead of a person recognizing
+        *> the area code by eye.
+        *>--------------------------------------------------------------
          program-id. MFUT_POSTCODEVAL.
+         environment division.
+         input-output section.
+         file-control.
+             select region-table-file assign to "POSTCODE.TBL"
+                     organization is line sequential
+                     file status is ws-region-file-status.
+
+         data division.
+         file section.
+         fd  region-table-file.
+         01  region-table-record     pic x(80).
+
          working-storage section.
          copy "mfunit.cpy".
 
@@ -9,46 +31,307 @@
             03 ws-postcode-p1   pic xx.
 
          01 ws-spaces-count     binary-long.
-         *> Testcase POSTCODEVAL
+         01 ws-country          pic x(2) value "UK".
+         01 ws-valid-flag       pic x.
+             88 ws-postcode-is-valid    value "Y".
+         01 ws-region           pic x(20).
+         01 ws-depot            pic x(8).
+
+        *> working storage for the "postcodeval" entry point's own
+        *> format checking - kept separate from the test-case fields
+        *> above since it's shared by every country's validation.
+         01 ws-work-postcode        pic x(10).
+         01 ws-compact-postcode     pic x(8).
+         01 ws-compact-len          pic 9(2) comp-5.
+         01 ws-scan-idx             pic 9(2) comp-5.
+         01 ws-char                 pic x.
+
+         01 ws-outward-code         pic x(4).
+         01 ws-outward-len          pic 9(2) comp-5.
+         01 ws-area-len             pic 9(2) comp-5.
+         01 ws-district-len         pic 9(2) comp-5.
+         01 ws-inward-code          pic x(3).
+
+         01 ws-inward-ok-flag       pic x.
+             88 ws-inward-ok            value "Y".
+         01 ws-outward-ok-flag      pic x.
+             88 ws-outward-ok           value "Y".
+
+         01 ws-us-digit-count       pic 9(2) comp-5.
+
+        *> the UK outward-code-to-region/depot table, loaded from
+        *> POSTCODE.TBL once per run unit so marketing/logistics can
+        *> add or move a region without a code change.
+         01 ws-region-loaded-flag   pic x value "N".
+             88 ws-region-table-is-loaded   value "Y".
+         01 ws-region-count         pic 9(3) value 0.
+         01 ws-region-table.
+             03 ws-region-entry occurs 50 times indexed by ws-region-idx.
+                05 ws-region-outward    pic x(4).
+                05 ws-region-name       pic x(20).
+                05 ws-region-depot      pic x(8).
+         01 ws-region-record        pic x(80).
+         01 ws-region-file-status   pic xx.
+
+         linkage section.
+         01 lnk-postcode         pic x(10).
+         01 lnk-country          pic x(2).
+             88 lnk-country-is-uk    value "UK".
+             88 lnk-country-is-us    value "US".
+             88 lnk-country-is-ca    value "CA".
+         01 lnk-valid-flag       pic x.
+             88 lnk-postcode-is-valid   value "Y".
+         01 lnk-region           pic x(20).
+         01 lnk-depot            pic x(8).
+
+        *> Testcase POSTCODEVAL
          procedure division.
              move 0 to ws-spaces-count
 
-             *> this is not really a postcode validator..
              accept ws-postcode from environment "Postcode"
              inspect ws-postcode tallying ws-spaces-count for trailing spaces
-             if ws-spaces-count equals length of ws-postcode
+             if ws-spaces-count = length of ws-postcode
                   call "MFU_ASSERT_FAIL_Z" using
                     by reference z"POSTCODE is empty"
                   end-call
                   add 1 to test-fail-count
-             end-if
-
-             if ws-postcode-p1 not equals "RG"
-                  exhibit named "Unexpected area code : " ws-postcode-p1
-                  call "MFU_ASSERT_FAIL_Z" using
-                    by reference z"Bad postcode"
-                  end-call
-                  add 1 to test-fail-count
-              end-if
-
-             if ws-postcode equals "RG7 5TQ"
-                  exhibit named "Sorry don't like area code : " ws-postcode
-                  call "MFU_ASSERT_FAIL_Z" using
-                    by reference z"Bad postcode - just don't like it!"
+             else
+                  call "postcodeval" using
+                      by reference ws-postcode(1:10)
+                      by reference ws-country
+                      by reference ws-valid-flag
+                      by reference ws-region
+                      by reference ws-depot
                   end-call
-                  add 1 to test-fail-count
+                  if not ws-postcode-is-valid
+                       exhibit named "Not a valid UK postcode : " ws-postcode
+                       call "MFU_ASSERT_FAIL_Z" using
+                         by reference z"Bad postcode"
+                       end-call
+                       add 1 to test-fail-count
+                  else
+                       exhibit named "Region : " ws-region
+                       exhibit named "Depot : " ws-depot
+                  end-if
              end-if
 
              goback returning test-fail-count.
 
-         *> Startup for testcase POSTCODEVAL
+        *> Startup for testcase POSTCODEVAL
          entry "MFUS_POSTCODEVAL".
               *> Open any files
               goback.
 
-         *> Teardown for testcase POSTCODEVAL
+        *> Teardown for testcase POSTCODEVAL
          entry "MFUE_POSTCODEVAL".
               *> Close any files/delete any temp files
               goback.
 
-         end program.
+        *>--------------------------------------------------------------
+        *> postcodeval - real format-validation entry point, callable
+        *> independently of the SilkCentral testcase above. lnk-country
+        *> selects which country's rules apply ("UK", "US" or "CA");
+        *> lnk-region/lnk-depot are only populated for a valid UK
+        *> postcode.
+        *>--------------------------------------------------------------
+         entry "postcodeval" using lnk-postcode, lnk-country,
+                                    lnk-valid-flag, lnk-region, lnk-depot.
+             move "N" to lnk-valid-flag
+             move spaces to lnk-region
+             move spaces to lnk-depot
+             evaluate true
+                 when lnk-country-is-uk
+                     perform validate-uk-postcode
+                 when lnk-country-is-us
+                     perform validate-us-postcode
+                 when lnk-country-is-ca
+                     perform validate-ca-postcode
+             end-evaluate
+             goback.
+
+        *> UK format: 1-2 letter area, 1-2 char district (digit,
+        *> optionally followed by a digit or letter), space, then a
+        *> digit and 2 letters - e.g. M1 1AA, CR2 6XH, DN55 1PT,
+        *> W1A 1HQ, EC1A 1BB.
+         validate-uk-postcode.
+             perform compact-and-upper-postcode
+             if ws-compact-len >= 5 and ws-compact-len <= 7
+                 compute ws-outward-len = ws-compact-len - 3
+                 move ws-compact-postcode(1 : ws-outward-len)
+                         to ws-outward-code
+                 move ws-compact-postcode(ws-outward-len + 1 : 3)
+                         to ws-inward-code
+                 perform check-uk-inward-code
+                 if ws-inward-ok
+                     perform check-uk-outward-code
+                     if ws-outward-ok
+                         set lnk-postcode-is-valid to true
+                         perform lookup-uk-region
+                     end-if
+                 end-if
+             end-if.
+
+         compact-and-upper-postcode.
+             move function upper-case(lnk-postcode) to ws-work-postcode
+             move spaces to ws-compact-postcode
+             move 0 to ws-compact-len
+             perform build-compact-char
+                 varying ws-scan-idx from 1 by 1
+                 until ws-scan-idx > length of ws-work-postcode.
+
+         build-compact-char.
+             move ws-work-postcode(ws-scan-idx:1) to ws-char
+             if ws-char not = space
+                 add 1 to ws-compact-len
+                 move ws-char to ws-compact-postcode(ws-compact-len:1)
+             end-if.
+
+         check-uk-inward-code.
+             move "N" to ws-inward-ok-flag
+             move ws-inward-code(1:1) to ws-char
+             if ws-char is numeric
+                 move ws-inward-code(2:1) to ws-char
+                 if ws-char is alphabetic-upper
+                     move ws-inward-code(3:1) to ws-char
+                     if ws-char is alphabetic-upper
+                         set ws-inward-ok to true
+                     end-if
+                 end-if
+             end-if.
+
+         check-uk-outward-code.
+             move "N" to ws-outward-ok-flag
+             move 0 to ws-area-len
+             move ws-outward-code(1:1) to ws-char
+             if ws-char is alphabetic-upper
+                 add 1 to ws-area-len
+                 move ws-outward-code(2:1) to ws-char
+                 if ws-char is alphabetic-upper
+                     add 1 to ws-area-len
+                 end-if
+             end-if
+             if ws-area-len > 0
+                 compute ws-district-len = ws-outward-len - ws-area-len
+                 if ws-district-len = 1 or ws-district-len = 2
+                     move ws-outward-code(ws-area-len + 1 : 1) to ws-char
+                     if ws-char is numeric
+                         if ws-district-len = 1
+                             set ws-outward-ok to true
+                         else
+                             move ws-outward-code(ws-area-len + 2 : 1)
+                                     to ws-char
+                             if ws-char is numeric
+                                     or ws-char is alphabetic-upper
+                                 set ws-outward-ok to true
+                             end-if
+                         end-if
+                     end-if
+                 end-if
+             end-if.
+
+         lookup-uk-region.
+             perform load-region-table
+             move spaces to lnk-region
+             move spaces to lnk-depot
+             if ws-region-count > 0
+                 set ws-region-idx to 1
+                 search ws-region-entry
+                     at end
+                         continue
+                     when ws-region-idx > ws-region-count
+                         continue
+                     when ws-region-outward(ws-region-idx)
+                             = ws-outward-code
+                         move ws-region-name(ws-region-idx) to lnk-region
+                         move ws-region-depot(ws-region-idx) to lnk-depot
+                 end-search
+             end-if.
+
+         load-region-table.
+             if not ws-region-table-is-loaded
+                 move 0 to ws-region-count
+                 open input region-table-file
+                 if ws-region-file-status = "00"
+                     perform read-one-region-record
+                         until ws-region-file-status not = "00"
+                             or ws-region-count >= 50
+                     close region-table-file
+                 end-if
+                 set ws-region-table-is-loaded to true
+             end-if.
+
+         read-one-region-record.
+             read region-table-file into ws-region-record
+             if ws-region-file-status = "00"
+                 add 1 to ws-region-count
+                 move ws-region-record(1:4)
+                         to ws-region-outward(ws-region-count)
+                 move ws-region-record(6:20)
+                         to ws-region-name(ws-region-count)
+                 move ws-region-record(26:8)
+                         to ws-region-depot(ws-region-count)
+             end-if.
+
+        *> US format: 5-digit ZIP, optionally followed by "-" and a
+        *> 4-digit add-on (ZIP+4).
+         validate-us-postcode.
+             move function upper-case(lnk-postcode) to ws-work-postcode
+             move 0 to ws-us-digit-count
+             perform count-us-zip-digits
+                 varying ws-scan-idx from 1 by 1
+                 until ws-scan-idx > 5
+             if ws-us-digit-count = 5
+                 if ws-work-postcode(6:1) = space
+                     set lnk-postcode-is-valid to true
+                 else
+                     if ws-work-postcode(6:1) = "-"
+                         move 0 to ws-us-digit-count
+                         perform count-us-zip-plus4-digits
+                             varying ws-scan-idx from 7 by 1
+                             until ws-scan-idx > 10
+                         if ws-us-digit-count = 4
+                             set lnk-postcode-is-valid to true
+                         end-if
+                     end-if
+                 end-if
+             end-if.
+
+         count-us-zip-digits.
+             if ws-work-postcode(ws-scan-idx:1) is numeric
+                 add 1 to ws-us-digit-count
+             end-if.
+
+         count-us-zip-plus4-digits.
+             if ws-work-postcode(ws-scan-idx:1) is numeric
+                 add 1 to ws-us-digit-count
+             end-if.
+
+        *> Canadian format: letter-digit-letter, space, digit-letter-
+        *> digit - e.g. K1A 0B1.
+         validate-ca-postcode.
+             perform compact-and-upper-postcode
+             if ws-compact-len = 6
+                 move ws-compact-postcode(1:1) to ws-char
+                 if ws-char is alphabetic-upper
+                     move ws-compact-postcode(2:1) to ws-char
+                     if ws-char is numeric
+                         move ws-compact-postcode(3:1) to ws-char
+                         if ws-char is alphabetic-upper
+                             move ws-compact-postcode(4:1) to ws-char
+                             if ws-char is numeric
+                                 move ws-compact-postcode(5:1) to ws-char
+                                 if ws-char is alphabetic-upper
+                                     move ws-compact-postcode(6:1)
+                                             to ws-char
+                                     if ws-char is numeric
+                                         set lnk-postcode-is-valid
+                                                 to true
+                                     end-if
+                                 end-if
+                             end-if
+                         end-if
+                     end-if
+                 end-if
+             end-if.
+
+         end program MFUT_POSTCODEVAL.
