@@ -1,64 +1,113 @@
-      $set sourceformat"variable" 
+      $set sourceformat"variable"
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ScanEmployeeTable. 
-       WORKING-STORAGE SECTION. 
-       
-       EXEC SQL 
+       PROGRAM-ID. ScanEmployeeTable.
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL
          INCLUDE emprec
-       END-EXEC. 
-       
+       END-EXEC.
+
        01 DISP-RATE    PIC $$$,$$$,$$9.99.
        01 DISP-COM     PIC Z.99.
        01 DISP-CODE    PIC ----9.
        01 COM-NULL-IND PIC S9(4) COMP.
-       
+
        01 TOTAL-PAYRATE PIC S9(19)V99 COMP-3.
        01 TOTAL-DISP-RATE PIC $$,$$$,$$$,$$9.99.
        01 BEST-COM      PIC S9V99 COMP-3.
 
-       EXEC SQL 
-         INCLUDE SQLCA 
-       END-EXEC. 
-       
+       EXEC SQL
+         INCLUDE SQLCA
+       END-EXEC.
+
        01               PIC X VALUE SPACES.
         88 QUIET-MODE   value "Y", FALSE " ".
+       01 QUIET-MODE-X  PIC X.
+
+      *> connect/cursor-open retry with backoff (see CONNECT-TO-DATABASE
+      *> and OPEN-EMPLOYEE-CURSOR) instead of the old silent
+      *> EXIT PARAGRAPH on the first failure.
+       01 CONNECT-RETRY-COUNT  PIC 9 VALUE 0.
+       01 MAX-CONNECT-RETRIES  PIC 9 VALUE 3.
+       01 RETRY-DELAY-IDX      PIC 9(7) COMP.
+
+      *> employee-count / null-commission-count stats.
+       01 EMP-COUNT      PIC 9(7) VALUE 0.
+       01 NULL-COM-COUNT PIC 9(7) VALUE 0.
+
+      *> department subtotals - a small in-memory table keyed on DEPT,
+      *> built up as rows come off the (LNAME-ordered) cursor, so the
+      *> per-department breakdown doesn't depend on the cursor's own
+      *> ORDER BY.
+       01 DEPT-COUNT PIC 9(2) VALUE 0.
+       01 DEPT-TOTAL-TABLE.
+           03 DEPT-TOTAL-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON DEPT-COUNT
+                   INDEXED BY DEPT-IDX.
+               05 DEPT-TOTAL-CODE     PIC X(4).
+               05 DEPT-TOTAL-PAYRATE  PIC S9(19)V99 COMP-3.
+               05 DEPT-TOTAL-BEST-COM PIC S9V99 COMP-3.
+       01 DEPT-DISP-RATE PIC $$,$$$,$$$,$$9.99.
+
+      *> high-commission exception list - every employee whose
+      *> commission exceeds EXCEPTION-THRESHOLD (configurable via the
+      *> COMMISSION-THRESHOLD environment variable, default 100.00).
+       01 EXCEPTION-THRESHOLD-X PIC X(10) VALUE SPACES.
+       01 EXCEPTION-THRESHOLD   PIC S9(7)V99 COMP-3 VALUE 100.00.
+       01 EXCEPTION-COUNT       PIC 9(3) VALUE 0.
+       01 EXCEPTION-LIST.
+           03 EXCEPTION-ENTRY OCCURS 1 TO 200 TIMES
+                   DEPENDING ON EXCEPTION-COUNT
+                   INDEXED BY EXC-IDX.
+               05 EXCEPTION-LNAME PIC X(30).
+               05 EXCEPTION-DEPT  PIC X(10).
+               05 EXCEPTION-COM   PIC S9V99 COMP-3.
 
        LOCAL-STORAGE SECTION.
        LINKAGE SECTION.
 
-       PROCEDURE DIVISION. 
+       PROCEDURE DIVISION.
 
        000-TOP.
+           ACCEPT QUIET-MODE-X FROM ENVIRONMENT "SCAN-QUIET-MODE"
+           IF QUIET-MODE-X = "Y" OR QUIET-MODE-X = "y"
+               SET QUIET-MODE TO TRUE
+           END-IF
+
+           ACCEPT EXCEPTION-THRESHOLD-X FROM ENVIRONMENT "COMMISSION-THRESHOLD"
+           IF EXCEPTION-THRESHOLD-X NOT = SPACES
+               MOVE FUNCTION numval(EXCEPTION-THRESHOLD-X) TO EXCEPTION-THRESHOLD
+           END-IF
+
            PERFORM 100-MAIN THROUGH 100-EXIT
            GOBACK.
 
        100-MAIN.
-           EXEC SQL CONNECT TO 'test' END-EXEC
-           MOVE SQLCODE TO DISP-CODE
+           PERFORM CONNECT-TO-DATABASE
            IF SQLCODE < 0
                DISPLAY 'ERROR: Unable to open test connection'
                EXHIBIT NAMED DISP-CODE "/" SQLERRMC
-               EXIT PARAGRAPH
-           END-IF           
-           MOVE 0 to TOTAL-PAYRATE BEST-COM
+               MOVE 8 TO RETURN-CODE
+               GO TO 100-EXIT
+           END-IF
+           MOVE 0 TO TOTAL-PAYRATE BEST-COM EMP-COUNT NULL-COM-COUNT
+                     DEPT-COUNT EXCEPTION-COUNT
 
-      * declare cursor for select 
+      * declare cursor for select
            EXEC SQL
                DECLARE EMPTBL CURSOR FOR
-               SELECT * 
+               SELECT *
                  FROM emptable
                ORDER BY LNAME
            END-EXEC
-       
+
       * open cursor
-           EXEC SQL
-               OPEN EMPTBL
-           END-EXEC 
-           MOVE SQLCODE TO DISP-CODE
+           PERFORM OPEN-EMPLOYEE-CURSOR
            IF SQLCODE < 0
                DISPLAY 'ERROR: Unable to open employee table'
                EXHIBIT NAMED DISP-CODE "/" SQLERRMC
-               EXIT PARAGRAPH
+               MOVE 8 TO RETURN-CODE
+               GO TO 100-EXIT
            END-IF
 
            IF NOT QUIET-MODE
@@ -66,21 +115,67 @@
                DISPLAY ' '
            END-IF
 
-      * fetch a data item 
+      * fetch a data item
            INITIALIZE EMP-TABLE
            PERFORM 100-TRAVERSE
            GOBACK
            .
-       
-       100-TRAVERSE. 
+
+      *> CONNECT TO 'test' with a retry/backoff instead of giving up on
+      *> the first transient failure - a blip in the database
+      *> connection used to produce an empty, silently "successful"
+      *> run with no records processed and RETURN-CODE left at 0.
+       CONNECT-TO-DATABASE.
+           MOVE 0 TO CONNECT-RETRY-COUNT
+           EXEC SQL CONNECT TO 'test' END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM UNTIL SQLCODE >= 0 OR CONNECT-RETRY-COUNT >= MAX-CONNECT-RETRIES
+               ADD 1 TO CONNECT-RETRY-COUNT
+               DISPLAY 'WARNING: connect attempt ' CONNECT-RETRY-COUNT
+                   ' of ' MAX-CONNECT-RETRIES ' failed, retrying'
+               PERFORM WAIT-BEFORE-RETRY
+               EXEC SQL CONNECT TO 'test' END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+           END-PERFORM
+           .
+
+      *> same retry/backoff treatment for the cursor OPEN.
+       OPEN-EMPLOYEE-CURSOR.
+           MOVE 0 TO CONNECT-RETRY-COUNT
+           EXEC SQL
+               OPEN EMPTBL
+           END-EXEC
+           MOVE SQLCODE TO DISP-CODE
+           PERFORM UNTIL SQLCODE >= 0 OR CONNECT-RETRY-COUNT >= MAX-CONNECT-RETRIES
+               ADD 1 TO CONNECT-RETRY-COUNT
+               DISPLAY 'WARNING: cursor open attempt ' CONNECT-RETRY-COUNT
+                   ' of ' MAX-CONNECT-RETRIES ' failed, retrying'
+               PERFORM WAIT-BEFORE-RETRY
+               EXEC SQL
+                   OPEN EMPTBL
+               END-EXEC
+               MOVE SQLCODE TO DISP-CODE
+           END-PERFORM
+           .
+
+      *> short busy-wait between retries - no OS sleep call is
+      *> guaranteed available in every shop's runtime, so the backoff
+      *> is a plain counted delay rather than a CALL to one.
+       WAIT-BEFORE-RETRY.
+           PERFORM VARYING RETRY-DELAY-IDX FROM 1 BY 1
+                   UNTIL RETRY-DELAY-IDX > 5000000
+           END-PERFORM
+           .
+
+       100-TRAVERSE.
            MOVE SQLCODE TO DISP-CODE
-       
+
       * loop until no more data
-           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100  
+           PERFORM UNTIL SQLCODE < 0 OR SQLCODE = 100
                PERFORM DISPLAY-RECORD
                PERFORM 50-FETCH-UPDATE
-           END-PERFORM  
-       
+           END-PERFORM
+
            PERFORM DISPLAY-STATS
 
            IF NOT QUIET-MODE
@@ -90,26 +185,74 @@
            .
 
        50-FETCH-UPDATE.
-           EXEC SQL 
-             FETCH EMPTBL INTO 
-               :ENO,:LNAME,:FNAME,:STREET,:CITY, 
-               :ST,:ZIP,:DEPT,:PAYRATE, 
-               :COM :COM-NULL-IND 
-           END-EXEC 
-
-           IF COM-NULL-IND >= 0 AND COM > BEST-COM
-               MOVE COM TO BEST-COM
-           END-IF                  
-           ADD PAYRATE TO TOTAL-PAYRATE           
-           MOVE SQLCODE TO DISP-CODE 
+           EXEC SQL
+             FETCH EMPTBL INTO
+               :ENO,:LNAME,:FNAME,:STREET,:CITY,
+               :ST,:ZIP,:DEPT,:PAYRATE,
+               :COM :COM-NULL-IND
+           END-EXEC
+
+           MOVE SQLCODE TO DISP-CODE
+           IF SQLCODE = 0
+               ADD 1 TO EMP-COUNT
+               IF COM-NULL-IND < 0
+                   ADD 1 TO NULL-COM-COUNT
+               ELSE
+                   IF COM > BEST-COM
+                       MOVE COM TO BEST-COM
+                   END-IF
+                   IF COM > EXCEPTION-THRESHOLD
+                       PERFORM ADD-EXCEPTION-ENTRY
+                   END-IF
+               END-IF
+               ADD PAYRATE TO TOTAL-PAYRATE
+               PERFORM ACCUMULATE-DEPT-TOTAL
+           END-IF
+           .
+
+      *> keeps a running payrate/best-commission subtotal per DEPT,
+      *> independent of the cursor's own ORDER BY LNAME.
+       ACCUMULATE-DEPT-TOTAL.
+           SET DEPT-IDX TO 1
+           SEARCH DEPT-TOTAL-ENTRY
+               AT END
+                   PERFORM ADD-NEW-DEPT-TOTAL-ENTRY
+               WHEN DEPT-TOTAL-CODE(DEPT-IDX) = DEPT
+                   ADD PAYRATE TO DEPT-TOTAL-PAYRATE(DEPT-IDX)
+                   IF COM-NULL-IND >= 0 AND COM > DEPT-TOTAL-BEST-COM(DEPT-IDX)
+                       MOVE COM TO DEPT-TOTAL-BEST-COM(DEPT-IDX)
+                   END-IF
+           END-SEARCH
+           .
+
+       ADD-NEW-DEPT-TOTAL-ENTRY.
+           IF DEPT-COUNT < 50
+               ADD 1 TO DEPT-COUNT
+               MOVE DEPT TO DEPT-TOTAL-CODE(DEPT-COUNT)
+               MOVE PAYRATE TO DEPT-TOTAL-PAYRATE(DEPT-COUNT)
+               IF COM-NULL-IND >= 0
+                   MOVE COM TO DEPT-TOTAL-BEST-COM(DEPT-COUNT)
+               ELSE
+                   MOVE 0 TO DEPT-TOTAL-BEST-COM(DEPT-COUNT)
+               END-IF
+           END-IF
+           .
+
+       ADD-EXCEPTION-ENTRY.
+           IF EXCEPTION-COUNT < 200
+               ADD 1 TO EXCEPTION-COUNT
+               MOVE LNAME TO EXCEPTION-LNAME(EXCEPTION-COUNT)
+               MOVE DEPT TO EXCEPTION-DEPT(EXCEPTION-COUNT)
+               MOVE COM TO EXCEPTION-COM(EXCEPTION-COUNT)
+           END-IF
            .
 
        CLOSE-LOOP.
       * close the cursor
-           EXEC SQL 
-               CLOSE EMPTBL 
-           END-EXEC. 
-       100-EXIT. 
+           EXEC SQL
+               CLOSE EMPTBL
+           END-EXEC.
+       100-EXIT.
 
 
        DISPLAY-RECORD.
@@ -119,32 +262,73 @@
            MOVE PAYRATE TO DISP-RATE
            MOVE COM TO DISP-COM
 
-           DISPLAY 'Department           : ' DEPT 
-           DISPLAY 'Last name            : ' LNAME 
-           DISPLAY 'First name           : ' FNAME 
-           DISPLAY 'Street               : ' STREET 
-           DISPLAY 'City                 : ' CITY 
-           DISPLAY 'State                : ' ST 
-           DISPLAY 'Zip code             : ' ZIP 
-           DISPLAY 'Payrate              : ' 
+           DISPLAY 'Department           : ' DEPT
+           DISPLAY 'Last name            : ' LNAME
+           DISPLAY 'First name           : ' FNAME
+           DISPLAY 'Street               : ' STREET
+           DISPLAY 'City                 : ' CITY
+           DISPLAY 'State                : ' ST
+           DISPLAY 'Zip code             : ' ZIP
+           DISPLAY 'Payrate              : '
                FUNCTION trim(DISP-RATE, leading)
 
-           IF COM-NULL-IND < 0 
-               DISPLAY ' Commission is null' 
-           ELSE 
+           IF COM-NULL-IND < 0
+               DISPLAY ' Commission is null'
+           ELSE
                DISPLAY ' Commission          : ' DISP-COM
-           END-IF 
+           END-IF
            DISPLAY " "
        .
 
+      *> stats now print whether or not QUIET-MODE is on - previously
+      *> DISPLAY-STATS exited immediately in quiet mode, so the one
+      *> report a quiet run actually exists to produce never printed.
        DISPLAY-STATS.
-           IF QUIET-MODE
-               EXIT PARAGRAPH
-           END-IF       
+           DISPLAY ' '
            DISPLAY ' Stats:'
+           DISPLAY '  Employees scanned  : ' EMP-COUNT
+           DISPLAY '  Null commissions   : ' NULL-COM-COUNT
            MOVE TOTAL-PAYRATE TO TOTAL-DISP-RATE
-           DISPLAY '  Total Payrate      : ' 
+           DISPLAY '  Total Payrate      : '
                FUNCTION trim(TOTAL-DISP-RATE, leading)
            MOVE BEST-COM TO DISP-COM
            DISPLAY '  Best Commission    : ' DISP-COM
+
+           PERFORM DISPLAY-DEPT-SUBTOTALS
+           PERFORM DISPLAY-EXCEPTION-LIST
        .
+
+       DISPLAY-DEPT-SUBTOTALS.
+           DISPLAY ' '
+           DISPLAY ' Department subtotals:'
+           PERFORM DISPLAY-ONE-DEPT-SUBTOTAL
+               VARYING DEPT-IDX FROM 1 BY 1
+               UNTIL DEPT-IDX > DEPT-COUNT
+           .
+
+       DISPLAY-ONE-DEPT-SUBTOTAL.
+           MOVE DEPT-TOTAL-PAYRATE(DEPT-IDX) TO DEPT-DISP-RATE
+           MOVE DEPT-TOTAL-BEST-COM(DEPT-IDX) TO DISP-COM
+           DISPLAY '  ' DEPT-TOTAL-CODE(DEPT-IDX)
+               ' Payrate: ' FUNCTION trim(DEPT-DISP-RATE, leading)
+               ' Best Commission: ' DISP-COM
+           .
+
+      *> compensation review's above-threshold list - every employee
+      *> whose commission exceeded EXCEPTION-THRESHOLD, not just the
+      *> single highest commission BEST-COM already tracks.
+       DISPLAY-EXCEPTION-LIST.
+           IF EXCEPTION-COUNT > 0
+               DISPLAY ' '
+               DISPLAY ' High-commission exceptions:'
+               PERFORM DISPLAY-ONE-EXCEPTION
+                   VARYING EXC-IDX FROM 1 BY 1
+                   UNTIL EXC-IDX > EXCEPTION-COUNT
+           END-IF
+           .
+
+       DISPLAY-ONE-EXCEPTION.
+           MOVE EXCEPTION-COM(EXC-IDX) TO DISP-COM
+           DISPLAY '  ' EXCEPTION-LNAME(EXC-IDX)
+               ' (' EXCEPTION-DEPT(EXC-IDX) ') ' DISP-COM
+           .
